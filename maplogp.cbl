@@ -5,8 +5,21 @@
            COPY MAPLOG.                                               
            COPY DFHAID.                            
 
-       01 RESPCODE PIC S9(8) COMP.                                    
-       01 WS-COMMAREA PIC X VALUE 'A'.                                
+       01 RESPCODE PIC S9(8) COMP.
+       01 WS-COMMAREA PIC X VALUE 'A'.
+      * configurable failed-login lockout threshold, see
+      * REGISTER-FAILED-ATTEMPT-PARA
+       01 WS-MAX-FAILED-ATTEMPTS PIC 9(2) VALUE 5.
+
+      * login audit trail (LOGAUD), same ASKTIME approach MAPCREAP
+      * uses to timestamp DATAF, see WRITE-LOGAUD-PARA
+       01 WS-TIMESTAMP PIC S9(14) COMP.
+       01 WS-TIMESTAMP-FORMAT PIC X(15).
+       01 WS-LOGAUD-OUTCOME PIC X(20).
+       01 FS-LOGAUD.
+           05 LOGAUD-TIMESTAMP     PIC X(15).
+           05 LOGAUD-BANK-ACCOUNT  PIC X(26).
+           05 LOGAUD-OUTCOME       PIC X(20).
             
        
        01 USER-MESSAGES.                                              
@@ -19,22 +32,38 @@
            05 EXIT-MSG PIC X(11) VALUE 'NORMAL EXIT'.                   
            05 ABNORMAL-EXIT-MSG PIC X(13) VALUE 'ABNORMAL EXIT'.        
            05 ERROR-MSG PIC X(20) VALUE 'SOMETHING WENT WRONG'.         
-           05 INVALID-PASS-MSG PIC X(16) VALUE 'INVALID PASSWORD'.      
+           05 INVALID-PASS-MSG PIC X(16) VALUE 'INVALID PASSWORD'.
+           05 LOCKED-MSG PIC X(46)
+                VALUE 'ACCOUNT LOCKED DUE TO TOO MANY FAILED ATTEMPTS'.
+           05 JUST-LOCKED-MSG PIC X(36)
+                VALUE 'INVALID PASSWORD, ACCOUNT NOW LOCKED'.
            05 NOTFND-ERROR-MSG PIC X(30)                                
                 VALUE 'YOUR BANK ACCOUNT IS NOT EXIST'.                 
-           05 PASS-CREATED-MSG PIC X(47)                                
+           05 PASS-CREATED-MSG PIC X(47)
                 VALUE 'YOUR PASSWORD WAS CREATED. IT IS YOUR FIRST LOG'.
+           05 PASS-CHANGED-MSG PIC X(25)
+                VALUE 'YOUR PASSWORD WAS CHANGED'.
        
       * program variables where screen variables goes
 
-       01 SCREEN-VARIABLES.                                             
-           05 USER-BANK-ACCOUNT PIC X(26).                              
-           05 USER-PASSWORD     PIC X(30).      
+       01 SCREEN-VARIABLES.
+           05 USER-BANK-ACCOUNT PIC X(26).
+           05 USER-PASSWORD     PIC X(30).
+      * 'C' requests a password change on this login, used with
+      * USER-NEW-PASSWORD, see CHANGE-PASSWORD-PARA
+           05 USER-OPTION       PIC X.
+               88 CHANGE-PASSWORD-OPTION VALUE 'C'.
+           05 USER-NEW-PASSWORD PIC X(30).
 
       * passf file structure (passwords are stored in that file)
-       01 FS-PASSF.                                                     
-           05 PASSF-BANK-ACCOUNT PIC X(26).                             
-           05 PASSF-PASSWORD     PIC X(30).     
+       01 FS-PASSF.
+           05 PASSF-BANK-ACCOUNT PIC X(26).
+           05 PASSF-PASSWORD     PIC X(30).
+      * FAILED-LOGIN LOCKOUT FIELDS, SEE CHECK-LOCKOUT-PARA AND
+      * REGISTER-FAILED-ATTEMPT-PARA
+           05 PASSF-FAIL-COUNT   PIC 9(2) VALUE 0.
+           05 PASSF-LOCKED-FLAG  PIC X VALUE 'N'.
+               88 PASSF-IS-LOCKED VALUE 'Y'.
       * dataf file structure
       * whole file isn't needed so only bank account will be processed 
        01 FS-DATAF.                             
@@ -73,10 +102,20 @@
       
       * this paragraph will save data to passf file
 
-       01 IF-SAVED-SUCCESSFULLY PIC X.                              
-           88 SAVED-SUCCESSFULLY VALUE 'Y'.                         
-           88 SAVED-WITH-ERROR   VALUE 'N'.                            
-       PROCEDURE DIVISION.                                           
+       01 IF-SAVED-SUCCESSFULLY PIC X.
+           88 SAVED-SUCCESSFULLY VALUE 'Y'.
+           88 SAVED-WITH-ERROR   VALUE 'N'.
+
+      * used to check if REWRITE-PASSF-PARA's REWRITE was accepted
+       01 IF-REWRITE-OK PIC X.
+           88 REWRITE-OK VALUE 'Y'.
+           88 REWRITE-FAILED VALUE 'N'.
+
+      * used to check if WRITE-LOGAUD-PARA's WRITE was accepted
+       01 IF-LOGAUD-WRITE-OK PIC X.
+           88 LOGAUD-WRITE-OK VALUE 'Y'.
+           88 LOGAUD-WRITE-FAILED VALUE 'N'.
+       PROCEDURE DIVISION.
        MAIN.                                                         
            IF EIBCALEN = 0 THEN           
       * code will happen only once at begining of the transaction       
@@ -206,19 +245,43 @@
 
                  PERFORM CHECK-PASSF-FOR-ACCOUNT                     
                   EVALUATE TRUE                                      
-                  WHEN PASSF-EXIST                                   
+                  WHEN PASSF-EXIST
       * here we know that bank account is correct  and sitting in passf
-      * file, now we will check if passwords are the same   
-                  
-                   IF PASSF-PASSWORD = USER-PASSWORD                 
-                   THEN                                              
-      * EVERYTHING IS CORRECT USER CAN BE LOGGED IN                  
-                       PERFORM SEND-CORRECT-RESPONSE-PARA            
-                   ELSE                                              
-      * INVALID PASSWORD                                             
-                       PERFORM SEND-INVALID-PASS-MSG                 
-                   END-IF                                            
-                  WHEN PASSF-NOT-EXIST                                 
+      * file, now we will check if passwords are the same
+
+                   IF PASSF-IS-LOCKED THEN
+      * TOO MANY FAILED ATTEMPTS ALREADY, DONT EVEN CHECK PASSWORD
+                       PERFORM SEND-LOCKED-MSG
+                   ELSE
+                   IF PASSF-PASSWORD = USER-PASSWORD
+                   THEN
+      * EVERYTHING IS CORRECT USER CAN BE LOGGED IN. FAIL COUNT IS
+      * RESET HERE BUT NOT REWRITTEN YET - CICS ALLOWS ONLY ONE
+      * REWRITE PER READ UPDATE, SO CHANGE-PASSWORD-PARA (WHICH MAY
+      * ALSO NEED TO UPDATE PASSF-PASSWORD) OWNS THE SINGLE REWRITE
+      * FOR THIS RECORD WHEN CHANGE-PASSWORD-OPTION IS SET
+                       MOVE 0 TO PASSF-FAIL-COUNT
+                       IF CHANGE-PASSWORD-OPTION THEN
+                           PERFORM CHANGE-PASSWORD-PARA
+                       ELSE
+                           PERFORM REWRITE-PASSF-PARA
+                           IF REWRITE-OK THEN
+                               PERFORM SEND-CORRECT-RESPONSE-PARA
+                           ELSE
+                               PERFORM SEND-ERROR-MSG
+                           END-IF
+                       END-IF
+                   ELSE
+      * INVALID PASSWORD, COUNT THE ATTEMPT AND LOCK OUT IF NEEDED
+                       PERFORM REGISTER-FAILED-ATTEMPT-PARA
+                       IF PASSF-IS-LOCKED THEN
+                           PERFORM SEND-JUST-LOCKED-MSG
+                       ELSE
+                           PERFORM SEND-INVALID-PASS-MSG
+                       END-IF
+                   END-IF
+                   END-IF
+                  WHEN PASSF-NOT-EXIST
       * NOTFND ERROR                                                   
       * WE NEED TO CHECK DATAF FILE ALSO                               
       * BECAUSE ACCOUNT CAN EXIST WHILE PASSWORD WASN'T CREATED YET    
@@ -294,9 +357,11 @@
            EVALUATE RESPCODE                                     
            WHEN DFHRESP(NORMAL)                                  
       
-                MOVE BNUMI TO USER-BANK-ACCOUNT                  
-                MOVE PASSFI TO USER-PASSWORD                     
-                MOVE 'Y' TO IF-RECEIVED                      
+                MOVE BNUMI TO USER-BANK-ACCOUNT
+                MOVE PASSFI TO USER-PASSWORD
+                MOVE OPTIONI TO USER-OPTION
+                MOVE NEWPASSI TO USER-NEW-PASSWORD
+                MOVE 'Y' TO IF-RECEIVED
       
            WHEN DFHRESP(MAPFAIL)                             
                 MOVE 'M' TO IF-RECEIVED                      
@@ -316,13 +381,14 @@
       * N IF NOT FOUND                                        
       * O IF OTHER ERROR   
 
-           EXEC CICS                                          
-           READ                                               
-           FILE('PASSF')                                      
-           INTO(FS-PASSF)                                     
-           RIDFLD(PASSF-BANK-ACCOUNT)                         
-           RESP(RESPCODE)                                     
-           END-EXEC           
+           EXEC CICS
+           READ
+           FILE('PASSF')
+           INTO(FS-PASSF)
+           RIDFLD(PASSF-BANK-ACCOUNT)
+           UPDATE
+           RESP(RESPCODE)
+           END-EXEC
 
       * handling of the errors
            EVALUATE RESPCODE                                  
@@ -336,10 +402,105 @@
            WHEN OTHER                                         
               MOVE 'O' TO IF-PASSF-EXIST                      
            
-           END-EVALUATE                                       
-           EXIT.                                            
-                    
-       CHECK-DATAF-FOR-ACCOUNT.                             
+           END-EVALUATE
+           EXIT.
+
+       REGISTER-FAILED-ATTEMPT-PARA.
+      * paragraph will bump PASSF-FAIL-COUNT for the wrong password
+      * just tried, locking the account once WS-MAX-FAILED-ATTEMPTS
+      * is reached, then REWRITE PASSF with the updated counter/flag
+
+           ADD 1 TO PASSF-FAIL-COUNT
+           IF PASSF-FAIL-COUNT >= WS-MAX-FAILED-ATTEMPTS THEN
+               MOVE 'Y' TO PASSF-LOCKED-FLAG
+           END-IF
+           PERFORM REWRITE-PASSF-PARA
+           EXIT.
+
+       REWRITE-PASSF-PARA.
+      * paragraph saves the current FS-PASSF (fail count / locked
+      * flag / password) back to the PASSF record that
+      * CHECK-PASSF-FOR-ACCOUNT read UPDATE
+      * paragraph will modify IF-REWRITE-OK flag so the caller can
+      * tell the user if the REWRITE wasn't actually persisted
+      * instead of reporting success on a silently swallowed error
+
+           EXEC CICS
+           REWRITE FILE('PASSF')
+           FROM(FS-PASSF)
+           RESP(RESPCODE)
+           END-EXEC
+
+           EVALUATE RESPCODE
+           WHEN DFHRESP(NORMAL)
+               MOVE 'Y' TO IF-REWRITE-OK
+           WHEN OTHER
+               MOVE 'N' TO IF-REWRITE-OK
+           END-EVALUATE
+           EXIT.
+
+       WRITE-LOGAUD-PARA.
+      * PARAGRAPH RECORDS ONE LOGIN ATTEMPT TO THE LOGAUD AUDIT
+      * TRAIL, KEYED BY ASKTIME TIMESTAMP THE SAME WAY MAPCREAP
+      * TIMESTAMPS DATAF. CALLER SETS WS-LOGAUD-OUTCOME FIRST
+      * paragraph will modify IF-LOGAUD-WRITE-OK flag. A FAILED
+      * AUDIT WRITE MUST NOT BLOCK OR MISREPORT THE LOGIN OUTCOME
+      * ITSELF, SO NO CALLER IS REQUIRED TO CHECK IT, BUT RESPCODE
+      * IS EVALUATED HERE RATHER THAN LEFT UNCHECKED
+
+           EXEC CICS
+           ASKTIME
+           ABSTIME(WS-TIMESTAMP)
+           END-EXEC
+
+           MOVE WS-TIMESTAMP TO WS-TIMESTAMP-FORMAT
+           MOVE WS-TIMESTAMP-FORMAT TO LOGAUD-TIMESTAMP
+           MOVE USER-BANK-ACCOUNT TO LOGAUD-BANK-ACCOUNT
+           MOVE WS-LOGAUD-OUTCOME TO LOGAUD-OUTCOME
+
+           EXEC CICS
+           WRITE FILE('LOGAUD')
+           FROM(FS-LOGAUD)
+           RIDFLD(LOGAUD-TIMESTAMP)
+           RESP(RESPCODE)
+           END-EXEC
+
+           EVALUATE RESPCODE
+           WHEN DFHRESP(NORMAL)
+               MOVE 'Y' TO IF-LOGAUD-WRITE-OK
+           WHEN OTHER
+               MOVE 'N' TO IF-LOGAUD-WRITE-OK
+           END-EVALUATE
+           EXIT.
+
+       CHANGE-PASSWORD-PARA.
+      * paragraph is only reached once the user's current password
+      * has already been verified correct (USER-OPTION = 'C').
+      * THE CALLER HAS ALREADY RESET PASSF-FAIL-COUNT IN FS-PASSF
+      * BUT HAS NOT REWRITTEN IT YET - CICS ALLOWS ONLY ONE REWRITE
+      * PER READ UPDATE, SO THIS PARAGRAPH SETS THE NEW PASSWORD
+      * (IF ONE WAS GIVEN) AND ISSUES THE SINGLE REWRITE THAT
+      * PERSISTS BOTH CHANGES TOGETHER, THEN CONFIRMS THE OUTCOME
+      * TO THE USER
+
+           IF USER-NEW-PASSWORD NOT = SPACES THEN
+               MOVE USER-NEW-PASSWORD TO PASSF-PASSWORD
+           END-IF
+
+           PERFORM REWRITE-PASSF-PARA
+
+           IF REWRITE-OK THEN
+               IF USER-NEW-PASSWORD = SPACES THEN
+                   PERFORM SEND-CORRECT-RESPONSE-PARA
+               ELSE
+                   PERFORM SEND-PASS-CHANGED-MSG
+               END-IF
+           ELSE
+               PERFORM SEND-ERROR-MSG
+           END-IF
+           EXIT.
+
+       CHECK-DATAF-FOR-ACCOUNT.                          
       * paragraph will check if data provided by user are in
       * dataf file
       * paragraph will modify IF-DATAF-EXIST  flag
@@ -396,13 +557,15 @@
            END-EVALUATE                                                
            EXIT.                                                       
        
-       SEND-CORRECT-RESPONSE-PARA.                                     
-      * paragraph will send proper output when 
+       SEND-CORRECT-RESPONSE-PARA.
+      * paragraph will send proper output when
       * user provided valid password and valid b number
 
-           MOVE CORRECT-RESPONSE TO MSGO              
-           PERFORM SEND-THE-DATA                      
-           EXIT.                                      
+           MOVE 'LOGIN OK' TO WS-LOGAUD-OUTCOME
+           PERFORM WRITE-LOGAUD-PARA
+           MOVE CORRECT-RESPONSE TO MSGO
+           PERFORM SEND-THE-DATA
+           EXIT.
        SEND-ERROR-MSG.                                
       * standard error message will be sended to ther user
 
@@ -410,29 +573,62 @@
            PERFORM SEND-THE-DATA                      
            EXIT.                                      
       
-       SEND-PASS-CREATED-MSG.                         
-      * paragraph will be called when 
+       SEND-PASS-CREATED-MSG.
+      * paragraph will be called when
       * 1. in dataf file is valid bank number (with user provided)
       * 2. in passf file this number isnt exist
 
-           MOVE PASS-CREATED-MSG TO MSGO              
-           PERFORM SEND-THE-DATA                      
-           EXIT.                                      
-       SEND-NOTFND-ERROR-MSG.                                      
+           MOVE 'PASSWORD CREATED' TO WS-LOGAUD-OUTCOME
+           PERFORM WRITE-LOGAUD-PARA
+           MOVE PASS-CREATED-MSG TO MSGO
+           PERFORM SEND-THE-DATA
+           EXIT.
+       SEND-PASS-CHANGED-MSG.
+      * paragraph will be called after CHANGE-PASSWORD-PARA has
+      * rewritten PASSF with the user's new password
+
+           MOVE 'PASSWORD CHANGED' TO WS-LOGAUD-OUTCOME
+           PERFORM WRITE-LOGAUD-PARA
+           MOVE PASS-CHANGED-MSG TO MSGO
+           PERFORM SEND-THE-DATA
+           EXIT.
+       SEND-NOTFND-ERROR-MSG.
       * paragraph will send proper output while
       * user data wasn't find in dataf file
 
-           MOVE NOTFND-ERROR-MSG TO MSGO                           
-           PERFORM SEND-THE-DATA                                   
-           EXIT.                   
-       SEND-INVALID-PASS-MSG.                               
-      * paragraph will send proper output when user 
+           MOVE 'ACCOUNT NOT FOUND' TO WS-LOGAUD-OUTCOME
+           PERFORM WRITE-LOGAUD-PARA
+           MOVE NOTFND-ERROR-MSG TO MSGO
+           PERFORM SEND-THE-DATA
+           EXIT.
+       SEND-INVALID-PASS-MSG.
+      * paragraph will send proper output when user
       * will press other key than supported ones
 
-           MOVE INVALID-PASS-MSG TO MSGO                    
-           PERFORM SEND-THE-DATA                            
-           EXIT.                        
-       MAPFAIL-ERROR-PARA.                                   
+           MOVE 'INVALID PASSWORD' TO WS-LOGAUD-OUTCOME
+           PERFORM WRITE-LOGAUD-PARA
+           MOVE INVALID-PASS-MSG TO MSGO
+           PERFORM SEND-THE-DATA
+           EXIT.
+       SEND-LOCKED-MSG.
+      * paragraph will send proper output when user account is
+      * already locked out from too many failed attempts
+
+           MOVE 'LOCKED' TO WS-LOGAUD-OUTCOME
+           PERFORM WRITE-LOGAUD-PARA
+           MOVE LOCKED-MSG TO MSGO
+           PERFORM SEND-THE-DATA
+           EXIT.
+       SEND-JUST-LOCKED-MSG.
+      * paragraph will send proper output when this wrong password
+      * is the one that just tipped the account into lockout
+
+           MOVE 'JUST LOCKED OUT' TO WS-LOGAUD-OUTCOME
+           PERFORM WRITE-LOGAUD-PARA
+           MOVE JUST-LOCKED-MSG TO MSGO
+           PERFORM SEND-THE-DATA
+           EXIT.
+       MAPFAIL-ERROR-PARA.                              
       * paragraph will send proper output when user didn't provide
       * all data
 

@@ -0,0 +1,29 @@
+//FREEGENB JOB (ACCTG),'REPLENISH FREENUM',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* REPLENISHES THE FREENUM POOL.
+//* STEP GEN  : RUNS FREEGENB TO GENERATE A BLOCK OF NEW
+//*             FREENUM-NUMBER RECORDS INTO A LOAD FILE.
+//* STEP LOAD : IDCAMS REPRO LOADS THEM INTO THE LIVE FREENUM
+//*             VSAM KSDS USED BY MAPCREAP.
+//* SYSIN TO THE GEN STEP IS THE STARTING NUMBER (PIC 9(26)) AND
+//* THE QUANTITY TO GENERATE (PIC 9(5)), RUN AS SOON AS THE
+//* FNLOW TD QUEUE ALERT FROM MAPCREAP COMES IN (SEE
+//* CHECK-FREENUM-LEVEL-PARA) OR ON A REGULAR SCHEDULE.
+//*--------------------------------------------------------------
+//GEN      EXEC PGM=FREEGENB
+//STEPLIB  DD DSN=BANKPROD.LOADLIB,DISP=SHR
+//SYSIN    DD *
+0000000000000000000000000100500
+/*
+//FREELOAD DD DSN=BANKPROD.FREENUM.LOAD,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(1,1)),
+//            DCB=(RECFM=FB,LRECL=26,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//LOAD     EXEC PGM=IDCAMS,COND=(0,NE,GEN)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  REPRO INFILE(INPUT) OUTFILE(FREENUM)
+//INPUT    DD DSN=BANKPROD.FREENUM.LOAD,DISP=SHR
+//FREENUM  DD DSN=BANKPROD.FREENUM,DISP=SHR
+//*

@@ -0,0 +1,194 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPITRNDB.
+
+      * MONTHLY OPINION TREND REPORT
+      *
+      * MAPOPIP NOW STAMPS OPIF-TIMESTAMP ON EVERY OPINION (SEE
+      * SAVE-OPINION-TO-FILE / REWRITE-OPINION-TO-FILE), BUT NOBODY
+      * EVER SHOWED MANAGEMENT HOW SATISFACTION IS TRENDING OVER
+      * TIME. THIS JOB BUCKETS OPIF-USER-RATE BY MONTH AND PRINTS
+      * THE OPINION COUNT AND AVERAGE RATE PER MONTH.
+      *
+      * OPIF-TIMESTAMP IS THE RAW ASKTIME ABSTIME VALUE MAPOPIP
+      * STAMPS ON EACH RECORD, NOT A CALENDAR DATE, SO - THE SAME
+      * WAY NEWACCTB IS GIVEN TODAY'S BUSINESS DAY WINDOW - THIS
+      * JOB IS GIVEN ONE SYSIN CARD PER MONTH TO BUCKET, CARRYING A
+      * DISPLAY LABEL FOR THE MONTH AND ITS (START, UP TO BUT NOT
+      * INCLUDING END) TIMESTAMP WINDOW
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPIF ASSIGN TO OPIF
+               ORGANIZATION INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS OPIF-BANK-ACCOUNT
+               FILE STATUS IS WS-OPIF-STATUS.
+
+           SELECT PARM-IN ASSIGN TO SYSIN
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT OPITRND-RPT ASSIGN TO OPITRNDR
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OPIF.
+       01  FS-OPIF.
+           05  OPIF-BANK-ACCOUNT      PIC X(26).
+           05  OPIF-USER-RATE         PIC X.
+           05  OPIF-USER-OPINION      PIC X(79).
+           05  OPIF-TIMESTAMP         PIC X(15).
+
+       FD  PARM-IN.
+       01  PARM-IN-REC.
+           05  PARM-MONTH-LABEL       PIC X(7).
+           05  PARM-MONTH-START       PIC X(15).
+           05  PARM-MONTH-END         PIC X(15).
+
+       FD  OPITRND-RPT.
+       01  OPITRND-RPT-LINE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-OPIF-STATUS             PIC XX.
+           88  OPIF-OK                VALUE '00'.
+
+       01  WS-EOF-OPIF                PIC X VALUE 'N'.
+           88  EOF-OPIF               VALUE 'Y'.
+
+       01  WS-EOF-PARM                PIC X VALUE 'N'.
+           88  EOF-PARM               VALUE 'Y'.
+
+       01  WS-MONTH-COUNT             PIC 9(3) VALUE 0.
+       01  WS-TABLE-IDX               PIC 9(3).
+       01  WS-USER-RATE-9             PIC 9.
+
+      * up to 36 months (3 years) bucketed in one run
+       01  WS-MONTH-TABLE.
+           05  WS-MONTH-ENTRY OCCURS 36 TIMES
+                   INDEXED BY WS-MONTH-IDX.
+               10  MT-LABEL           PIC X(7).
+               10  MT-START           PIC X(15).
+               10  MT-END             PIC X(15).
+               10  MT-COUNT           PIC 9(7) VALUE 0.
+               10  MT-RATE-SUM        PIC 9(8) VALUE 0.
+
+       01  WS-HEADING-1 PIC X(70) VALUE
+           'OPITRNDB - OPINION SATISFACTION TREND BY MONTH'.
+       01  WS-HEADING-2.
+           05  FILLER                 PIC X(10) VALUE 'MONTH'.
+           05  FILLER                 PIC X(10) VALUE SPACES.
+           05  FILLER                 PIC X(14) VALUE 'OPINION COUNT'.
+           05  FILLER                 PIC X(10) VALUE SPACES.
+           05  FILLER                 PIC X(12) VALUE 'AVERAGE RATE'.
+
+       01  WS-DETAIL-LINE.
+           05  DL-LABEL               PIC X(10).
+           05  DL-COUNT               PIC ZZZZZZ9.
+           05  FILLER                 PIC X(10) VALUE SPACES.
+           05  DL-AVERAGE             PIC Z9.99.
+
+       01  WS-NO-DATA-LINE            PIC X(20) VALUE
+           '  NO OPINIONS FOUND'.
+
+       01  WS-AVERAGE-CALC            PIC 9(5)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           PERFORM READ-MONTH-TABLE-PARA
+           PERFORM SCAN-OPIF-PARA
+           PERFORM PRINT-REPORT-PARA
+
+           STOP RUN.
+
+       READ-MONTH-TABLE-PARA.
+      * LOAD THE SYSIN MONTH WINDOWS INTO WS-MONTH-TABLE
+
+           OPEN INPUT PARM-IN
+
+           PERFORM UNTIL EOF-PARM
+               READ PARM-IN
+                   AT END MOVE 'Y' TO WS-EOF-PARM
+               END-READ
+
+               IF NOT EOF-PARM THEN
+                   ADD 1 TO WS-MONTH-COUNT
+                   MOVE PARM-MONTH-LABEL
+                       TO MT-LABEL(WS-MONTH-COUNT)
+                   MOVE PARM-MONTH-START
+                       TO MT-START(WS-MONTH-COUNT)
+                   MOVE PARM-MONTH-END
+                       TO MT-END(WS-MONTH-COUNT)
+               END-IF
+           END-PERFORM
+
+           CLOSE PARM-IN
+           EXIT.
+
+       SCAN-OPIF-PARA.
+      * ONE PASS OVER OPIF, BUCKETING EACH RECORD INTO THE MONTH
+      * WINDOW ITS OPIF-TIMESTAMP FALLS INTO (IF ANY)
+
+           OPEN INPUT OPIF
+
+           PERFORM UNTIL EOF-OPIF
+               READ OPIF NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF-OPIF
+               END-READ
+
+               IF NOT EOF-OPIF THEN
+                   PERFORM VARYING WS-TABLE-IDX FROM 1 BY 1
+                       UNTIL WS-TABLE-IDX > WS-MONTH-COUNT
+                       IF OPIF-TIMESTAMP NOT LESS THAN
+                               MT-START(WS-TABLE-IDX) AND
+                          OPIF-TIMESTAMP LESS THAN
+                               MT-END(WS-TABLE-IDX) THEN
+                           ADD 1 TO MT-COUNT(WS-TABLE-IDX)
+                           MOVE OPIF-USER-RATE TO WS-USER-RATE-9
+                           ADD WS-USER-RATE-9
+                               TO MT-RATE-SUM(WS-TABLE-IDX)
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM
+
+           CLOSE OPIF
+           EXIT.
+
+       PRINT-REPORT-PARA.
+           OPEN OUTPUT OPITRND-RPT
+
+           MOVE WS-HEADING-1 TO OPITRND-RPT-LINE
+           WRITE OPITRND-RPT-LINE
+           MOVE WS-HEADING-2 TO OPITRND-RPT-LINE
+           WRITE OPITRND-RPT-LINE
+           MOVE SPACES TO OPITRND-RPT-LINE
+           WRITE OPITRND-RPT-LINE
+
+           PERFORM VARYING WS-TABLE-IDX FROM 1 BY 1
+                   UNTIL WS-TABLE-IDX > WS-MONTH-COUNT
+               MOVE MT-LABEL(WS-TABLE-IDX) TO DL-LABEL
+               MOVE MT-COUNT(WS-TABLE-IDX) TO DL-COUNT
+               IF MT-COUNT(WS-TABLE-IDX) > 0 THEN
+                   COMPUTE WS-AVERAGE-CALC ROUNDED =
+                       MT-RATE-SUM(WS-TABLE-IDX) /
+                       MT-COUNT(WS-TABLE-IDX)
+                   MOVE WS-AVERAGE-CALC TO DL-AVERAGE
+               ELSE
+                   MOVE 0 TO DL-AVERAGE
+               END-IF
+               MOVE WS-DETAIL-LINE TO OPITRND-RPT-LINE
+               WRITE OPITRND-RPT-LINE
+           END-PERFORM
+
+           IF WS-MONTH-COUNT = 0 THEN
+               MOVE WS-NO-DATA-LINE TO OPITRND-RPT-LINE
+               WRITE OPITRND-RPT-LINE
+           END-IF
+
+           CLOSE OPITRND-RPT
+
+           DISPLAY 'OPITRNDB: BUCKETED ' WS-MONTH-COUNT
+               ' MONTH(S) OF OPIF OPINIONS'
+           EXIT.

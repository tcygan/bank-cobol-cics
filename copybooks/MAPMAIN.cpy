@@ -0,0 +1,35 @@
+      * SYMBOLIC MAP FOR MAPSET MAPMAIN, MAP MAP1
+      * NORMALLY PRODUCED BY THE BMS ASSEMBLER (DFHMSD/DFHMDI/DFHMDF)
+      * CHECKED IN HERE SO THE COPY IN MAPMAINP.CBL CAN BE RESOLVED
+       01  MAP1I.
+           02  FILLER     PIC X(12).
+           02  BNUML      PIC S9(4) COMP.
+           02  BNUMF      PIC X.
+           02  BNUMA      PIC X.
+           02  BNUMI      PIC X(26).
+           02  ADRL       PIC S9(4) COMP.
+           02  ADRF       PIC X.
+           02  ADRA       PIC X.
+           02  ADRI       PIC X(45).
+           02  PHNL       PIC S9(4) COMP.
+           02  PHNF       PIC X.
+           02  PHNA       PIC X.
+           02  PHNI       PIC X(12).
+           02  MSGL       PIC S9(4) COMP.
+           02  MSGF       PIC X.
+           02  MSGA       PIC X.
+           02  MSGI       PIC X(60).
+       01  MAP1O REDEFINES MAP1I.
+           02  FILLER     PIC X(12).
+           02  FILLER     PIC X(3).
+           02  BNUMC      PIC X.
+           02  BNUMO      PIC X(26).
+           02  FILLER     PIC X(3).
+           02  ADRC       PIC X.
+           02  ADRO       PIC X(45).
+           02  FILLER     PIC X(3).
+           02  PHNC       PIC X.
+           02  PHNO       PIC X(12).
+           02  FILLER     PIC X(3).
+           02  MSGC       PIC X.
+           02  MSGO       PIC X(60).

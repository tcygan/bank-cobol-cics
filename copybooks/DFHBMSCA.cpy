@@ -0,0 +1,25 @@
+      * STANDARD CICS BMS FIELD ATTRIBUTE COPYBOOK
+      * SUPPLIED BY CICS, CHECKED IN HERE SO BATCH/SYNTAX TOOLING
+      * THAT ONLY HAS ACCESS TO THIS REPO CAN STILL RESOLVE THE COPY
+       01  DFHBMSCA.
+           02  DFHBMUNP   PIC X VALUE '&'.
+           02  DFHBMUNN   PIC X VALUE '-'.
+           02  DFHBMPRO   PIC X VALUE 'Y'.
+           02  DFHBMPRF   PIC X VALUE '_'.
+           02  DFHBMASK   PIC X VALUE 'A'.
+           02  DFHBMASF   PIC X VALUE 'H'.
+           02  DFHBMASB   PIC X VALUE 'I'.
+           02  DFHBMUNB   PIC X VALUE '0'.
+           02  DFHBMBRY   PIC X VALUE 'H'.
+           02  DFHBMDAR   PIC X VALUE '0'.
+           02  DFHBMPRN   PIC X VALUE '1'.
+           02  DFHBMPRB   PIC X VALUE '9'.
+           02  DFHPROT    PIC X VALUE '0'.
+           02  DFHNUM     PIC X VALUE '0'.
+           02  DFHBRT     PIC X VALUE '8'.
+           02  DFHDRK     PIC X VALUE '0'.
+           02  DFHUNIM    PIC X VALUE '0'.
+           02  DFHUNINT   PIC X VALUE '0'.
+           02  DFHDET     PIC X VALUE 'D'.
+           02  DFHMT      PIC X VALUE 'M'.
+           02  DFHFSET    PIC X VALUE 'F'.

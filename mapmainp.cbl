@@ -0,0 +1,368 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAPMAINP.
+
+      * customer maintenance transaction
+      * once MAPCREAP writes DATAF-ADRESS/DATAF-PHONE-NUM on
+      * account creation, nothing ever touches them again - this
+      * program looks a customer up by DATAF-BANK-NUMBER the same
+      * way MAPOPIP's VALIDATE-PARA/CHECK-DATAF-FOR-ACCOUNT checks
+      * a bank account, and lets them REWRITE their address and
+      * phone number
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+           COPY DFHAID.
+           COPY MAPMAIN.
+
+       01 RESPCODE PIC S9(8) COMP.
+       01 WS-COMMAREA PIC X VALUE 'A'.
+
+       01 MESSAGES-TO-USER.
+           05 INVALID-KEY-MSG PIC X(11) VALUE 'INVALID KEY'.
+           05 MAPFAIL-MSG PIC X(31)
+               VALUE 'YOU DID NOT PROVIDE PROPER DATA'.
+           05 ERROR-MSG PIC X(20) VALUE 'SOMETHING WENT WRONG'.
+           05 NOTFND-ERROR-MSG PIC X(28)
+               VALUE 'THERE IS NO SUCH BANK NUMBER'.
+           05 INVALID-DATA-MSG PIC X(38)
+               VALUE 'GIVE US A VALID ADDRESS AND PHONE NUM'.
+           05 CORRECT-RESPONSE-MSG PIC X(26)
+               VALUE 'YOUR DETAILS WERE UPDATED.'.
+
+      * program data where screen data will be stored
+       01 SCREEN-DATA.
+           05 USER-BANK-ACCOUNT PIC X(26).
+           05 USER-ADRESS       PIC X(45).
+           05 USER-PHONE-NUM    PIC X(12).
+
+      * dataf file, full structure since this program rewrites
+      * DATAF-ADRESS/DATAF-PHONE-NUM
+       01 FS-DATAF.
+           05 DATAF-BANK-NUMBER PIC X(26).
+           05 DATAF-TIMESTAMP   PIC X(15).
+           05 DATAF-NAME        PIC X(20).
+           05 DATAF-SURNAME     PIC X(20).
+           05 DATAF-ADRESS      PIC X(45).
+           05 DATAF-PHONE-NUM   PIC X(12).
+           05 DATAF-ID-NUM      PIC X(11).
+
+       01 IF-DATA-RECEIVED PIC X.
+           88 DATA-RECEIVED-SUCCESSFULLY VALUE 'Y'.
+           88 DATA-MAPFAIL-ERROR         VALUE 'M'.
+           88 DATA-OTHER-RECEIVE-ERROR   VALUE 'N'.
+
+       01 IF-VALIDATED-CORRECTLY PIC X.
+           88 VALIDATED-CORRECTLY VALUE 'Y'.
+           88 ACCOUNT-NOT-EXIST   VALUE 'N'.
+           88 INVALID-DATA-ERROR  VALUE 'I'.
+
+       01 IF-DATAF-EXIST PIC X.
+           88 DATAF-EXIST      VALUE 'Y'.
+           88 DATAF-NOT-EXIST  VALUE 'N'.
+           88 DATAF-OTHER-ERROR VALUE 'O'.
+
+       01 IF-SAVED-CORRECTLY PIC X.
+           88 SAVED-CORRECTLY VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           IF EIBCALEN = 0 THEN
+      * this part of code will be executed only
+      * one time at begining of the transaction
+               PERFORM FIRST-TIME-RUN-PARA
+           ELSE
+      * logic below will allow user action to be processed
+
+               EVALUATE EIBAID
+               WHEN DFHENTER
+      * when enter will be pressed
+
+                   PERFORM PROCESS-THE-DATA-PARA
+               WHEN DFHPF3
+
+      * when f3 button will be pressed
+                   PERFORM EXIT-PARA
+               WHEN DFHPF1
+
+      * when f1 button will be pressed
+                   PERFORM CLEAR-THE-SCREEN-PARA
+               WHEN OTHER
+      * when non of that will be pressed
+
+                   PERFORM INVALID-KEY-PARA
+               END-EVALUATE
+           END-IF
+      * code below will stop transaction
+
+           EXEC CICS
+           RETURN
+           TRANSID('MAIN') COMMAREA(WS-COMMAREA)
+           END-EXEC
+           GOBACK.
+
+       INVALID-KEY-PARA.
+      * this paragraph will send to the user
+      * information that he pressed strange key
+
+           MOVE INVALID-KEY-MSG TO MSGO
+           PERFORM SEND-THE-DATA
+           EXIT.
+
+       CLEAR-THE-SCREEN-PARA.
+      * paragraph will delete all informations from the screen
+
+           MOVE LOW-VALUES TO MAP1O
+           PERFORM SEND-THE-DATA-ER
+           EXIT.
+
+       FIRST-TIME-RUN-PARA.
+      * paragraph is executed only on the start of the transaction
+
+           MOVE LOW-VALUES TO MAP1O
+           PERFORM SEND-THE-MAP
+           EXIT.
+
+       SEND-THE-MAP.
+      * PARAGRAPH WILL SEND WHOLE MAP TO THE USER
+      * should be executed only once
+      * is called by FIRST-TIME-RUN-PARA
+
+           EXEC CICS
+           SEND MAP('MAP1') MAPSET('MAPMAIN')
+           FROM(MAP1O)
+           RESP(RESPCODE)
+           ERASE
+           END-EXEC
+
+           EVALUATE RESPCODE
+           WHEN DFHRESP(NORMAL)
+               CONTINUE
+           WHEN OTHER
+               PERFORM ABNORMAL-EXIT-PARA
+           END-EVALUATE
+           EXIT.
+
+       SEND-THE-DATA.
+      * paragraph send data to the user (not the whole map)
+
+           EXEC CICS
+           SEND MAP('MAP1') MAPSET('MAPMAIN')
+           DATAONLY
+           FREEKB
+           RESP(RESPCODE)
+           END-EXEC
+           EVALUATE RESPCODE
+           WHEN DFHRESP(NORMAL)
+               CONTINUE
+           WHEN OTHER
+               PERFORM ABNORMAL-EXIT-PARA
+           END-EVALUATE
+           EXIT.
+
+       SEND-THE-DATA-ER.
+      * PARAGRAPH WILL SEND THE DATA TO THE MAP AND ALSO WILL
+      * CLEAR THE UNPROTECTED FIELDS
+           EXEC CICS
+           SEND MAP('MAP1') MAPSET('MAPMAIN')
+           DATAONLY
+           FREEKB
+           ERASEAUP
+           RESP(RESPCODE)
+           END-EXEC
+           EVALUATE RESPCODE
+           WHEN DFHRESP(NORMAL)
+               CONTINUE
+           WHEN OTHER
+               PERFORM ABNORMAL-EXIT-PARA
+           END-EVALUATE
+           EXIT.
+
+       PROCESS-THE-DATA-PARA.
+      * main logic of the program
+      * this paragraph will call other to maintain readability
+
+           PERFORM GET-THE-DATA
+
+           EVALUATE TRUE
+           WHEN DATA-RECEIVED-SUCCESSFULLY
+      * paragraph checks if the address/phone given are usable
+      * and if user bank account exists
+
+               PERFORM VALIDATE-PARA
+
+               EVALUATE TRUE
+               WHEN VALIDATED-CORRECTLY
+      * THE DATA WAS VALIDATED AND THE BANK NUMBER PROVIDED BY
+      * THE USER WAS FOUND AND LOCKED FOR UPDATE, SO ONLY THING
+      * THAT'S LEFT IS TO REWRITE DATAF
+
+                   PERFORM REWRITE-DATAF-PARA
+
+                   EVALUATE TRUE
+                   WHEN SAVED-CORRECTLY
+                       PERFORM SEND-CORRECT-RESPONSE
+                   WHEN OTHER
+                       PERFORM SEND-ERROR-MSG
+                   END-EVALUATE
+               WHEN ACCOUNT-NOT-EXIST
+      * THAT BANK DOESN'T EXIST, WE WILL SEND PROPER MSG
+
+                   PERFORM SEND-NOTFND-ERROR
+               WHEN INVALID-DATA-ERROR
+                   PERFORM SEND-INVALID-DATA-MSG
+               WHEN OTHER
+      * VALIDATION FAILED
+
+                   PERFORM SEND-ERROR-MSG
+               END-EVALUATE
+           WHEN DATA-MAPFAIL-ERROR
+               PERFORM MAPFAIL-ERROR-PARA
+           WHEN DATA-OTHER-RECEIVE-ERROR
+      * RECEIVING FAILED
+
+               PERFORM SEND-ERROR-MSG
+           END-EVALUATE
+           EXIT.
+
+       GET-THE-DATA.
+      * paragraph will get data from screen
+      * and save it to correct variables
+
+           MOVE LOW-VALUES TO MAP1I
+
+           EXEC CICS
+           RECEIVE MAP('MAP1') MAPSET('MAPMAIN')
+           INTO(MAP1I)
+           RESP(RESPCODE)
+           END-EXEC
+
+           EVALUATE RESPCODE
+           WHEN DFHRESP(NORMAL)
+               MOVE BNUMI TO USER-BANK-ACCOUNT
+               MOVE ADRI  TO USER-ADRESS
+               MOVE PHNI  TO USER-PHONE-NUM
+               MOVE 'Y' TO IF-DATA-RECEIVED
+           WHEN DFHRESP(MAPFAIL)
+               MOVE 'M' TO IF-DATA-RECEIVED
+           WHEN OTHER
+               MOVE 'N' TO IF-DATA-RECEIVED
+           END-EVALUATE
+           EXIT.
+
+       VALIDATE-PARA.
+      * PARAGRAPH WILL CHECK IF THE NEW ADDRESS/PHONE NUMBER LOOK
+      * LIKE USABLE DATA, AND IF THE BANK ACCOUNT PROVIDED BY THE
+      * USER ACTUALLY EXISTS ON DATAF (READING IT LOCKED FOR
+      * UPDATE SO REWRITE-DATAF-PARA CAN REWRITE IT RIGHT AWAY)
+
+           IF USER-ADRESS NOT = SPACES AND
+           USER-PHONE-NUM IS NUMERIC THEN
+
+               MOVE USER-BANK-ACCOUNT TO DATAF-BANK-NUMBER
+               PERFORM CHECK-DATAF-FOR-ACCOUNT
+
+               EVALUATE TRUE
+               WHEN DATAF-EXIST
+                   MOVE 'Y' TO IF-VALIDATED-CORRECTLY
+               WHEN DATAF-NOT-EXIST
+                   MOVE 'N' TO IF-VALIDATED-CORRECTLY
+               WHEN OTHER
+                   MOVE 'O' TO IF-VALIDATED-CORRECTLY
+               END-EVALUATE
+           ELSE
+      * ADDRESS/PHONE DIDN'T LOOK USABLE
+
+               MOVE 'I' TO IF-VALIDATED-CORRECTLY
+           END-IF
+           EXIT.
+
+       CHECK-DATAF-FOR-ACCOUNT.
+      * paragraph will check if bank account provided by the user
+      * is a real account in dataf file, locking it for update
+
+           EXEC CICS
+           READ FILE('DATAF')
+           INTO(FS-DATAF)
+           RIDFLD(DATAF-BANK-NUMBER)
+           UPDATE
+           RESP(RESPCODE)
+           END-EXEC
+
+           EVALUATE RESPCODE
+           WHEN DFHRESP(NORMAL)
+               MOVE 'Y' TO IF-DATAF-EXIST
+           WHEN DFHRESP(NOTFND)
+               MOVE 'N' TO IF-DATAF-EXIST
+           WHEN OTHER
+               MOVE 'O' TO IF-DATAF-EXIST
+           END-EVALUATE
+           EXIT.
+
+       REWRITE-DATAF-PARA.
+      * PARAGRAPH REWRITES THE DATAF RECORD ALREADY LOCKED BY
+      * CHECK-DATAF-FOR-ACCOUNT WITH THE CUSTOMER'S NEW ADDRESS
+      * AND PHONE NUMBER
+
+           MOVE USER-ADRESS    TO DATAF-ADRESS
+           MOVE USER-PHONE-NUM TO DATAF-PHONE-NUM
+
+           EXEC CICS
+           REWRITE FILE('DATAF')
+           FROM(FS-DATAF)
+           RESP(RESPCODE)
+           END-EXEC
+
+           EVALUATE RESPCODE
+           WHEN DFHRESP(NORMAL)
+               MOVE 'Y' TO IF-SAVED-CORRECTLY
+           WHEN OTHER
+               MOVE 'N' TO IF-SAVED-CORRECTLY
+           END-EVALUATE
+           EXIT.
+
+       SEND-CORRECT-RESPONSE.
+           MOVE CORRECT-RESPONSE-MSG TO MSGO
+           PERFORM SEND-THE-DATA
+           EXIT.
+
+       SEND-NOTFND-ERROR.
+           MOVE NOTFND-ERROR-MSG TO MSGO
+           PERFORM SEND-THE-DATA
+           EXIT.
+
+       SEND-INVALID-DATA-MSG.
+           MOVE INVALID-DATA-MSG TO MSGO
+           PERFORM SEND-THE-DATA
+           EXIT.
+
+       SEND-ERROR-MSG.
+           MOVE ERROR-MSG TO MSGO
+           PERFORM SEND-THE-DATA
+           EXIT.
+
+       MAPFAIL-ERROR-PARA.
+      * USER HIT ENTER ON A BLANK/UNINITIALIZED MAP - RE-SEND THE
+      * WHOLE MAP WITH A MSG INSTEAD OF THE GENERIC ERROR-MSG
+
+           MOVE MAPFAIL-MSG TO MSGO
+           PERFORM SEND-THE-MAP
+           EXIT.
+
+       EXIT-PARA.
+      * paragraph will send control to mapmenup
+           EXEC CICS
+           XCTL PROGRAM('MAPMENUP')
+           END-EXEC
+           GOBACK.
+
+       ABNORMAL-EXIT-PARA.
+      * termination in case of error
+           EXEC CICS
+           SEND TEXT FROM(ERROR-MSG)
+           ERASE
+           END-EXEC
+           EXEC CICS
+           RETURN
+           END-EXEC
+           GOBACK.

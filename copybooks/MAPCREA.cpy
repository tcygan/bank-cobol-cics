@@ -0,0 +1,56 @@
+      * SYMBOLIC MAP FOR MAPSET MAPCREA, MAP MAP1
+      * NORMALLY PRODUCED BY THE BMS ASSEMBLER (DFHMSD/DFHMDI/DFHMDF)
+      * CHECKED IN HERE SO THE COPY IN MAPCREAP.CBL CAN BE RESOLVED
+       01  MAP1I.
+           02  FILLER     PIC X(12).
+           02  NAMEL      PIC S9(4) COMP.
+           02  NAMEF      PIC X.
+           02  NAMEA      PIC X.
+           02  NAMEI      PIC X(20).
+           02  SURNAMEL   PIC S9(4) COMP.
+           02  SURNAMEF   PIC X.
+           02  SURNAMEA   PIC X.
+           02  SURNAMEI   PIC X(20).
+           02  ADRESSL    PIC S9(4) COMP.
+           02  ADRESSF    PIC X.
+           02  ADRESSA    PIC X.
+           02  ADRESSI    PIC X(45).
+           02  PHONEL     PIC S9(4) COMP.
+           02  PHONEF     PIC X.
+           02  PHONEA     PIC X.
+           02  PHONEI     PIC X(12).
+           02  IDNUML     PIC S9(4) COMP.
+           02  IDNUMF     PIC X.
+           02  IDNUMA     PIC X.
+           02  IDNUMI     PIC X(11).
+           02  BNUML      PIC S9(4) COMP.
+           02  BNUMF      PIC X.
+           02  BNUMA      PIC X.
+           02  BNUMI      PIC X(26).
+           02  MSGL       PIC S9(4) COMP.
+           02  MSGF       PIC X.
+           02  MSGA       PIC X.
+           02  MSGI       PIC X(60).
+       01  MAP1O REDEFINES MAP1I.
+           02  FILLER     PIC X(12).
+           02  FILLER     PIC X(3).
+           02  NAMEC      PIC X.
+           02  NAMEO      PIC X(20).
+           02  FILLER     PIC X(3).
+           02  SURNAMEC   PIC X.
+           02  SURNAMEO   PIC X(20).
+           02  FILLER     PIC X(3).
+           02  ADRESSC    PIC X.
+           02  ADRESSO    PIC X(45).
+           02  FILLER     PIC X(3).
+           02  PHONEC     PIC X.
+           02  PHONEO     PIC X(12).
+           02  FILLER     PIC X(3).
+           02  IDNUMC     PIC X.
+           02  IDNUMO     PIC X(11).
+           02  FILLER     PIC X(3).
+           02  BNUMC      PIC X.
+           02  BNUMO      PIC X(26).
+           02  FILLER     PIC X(3).
+           02  MSGC       PIC X.
+           02  MSGO       PIC X(60).

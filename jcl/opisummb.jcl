@@ -0,0 +1,11 @@
+//OPISUMMB JOB (ACCTG),'OPINION MGMT SUMMARY',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* MANAGEMENT SUMMARY OF OPIF OPINION RATINGS: TALLY OF RATES
+//* 1-5, OVERALL AVERAGE RATE, AND THE LOWEST-RATED OPINION TEXT
+//* ON FILE.
+//*--------------------------------------------------------------
+//RUN      EXEC PGM=OPISUMMB
+//STEPLIB  DD DSN=BANKPROD.LOADLIB,DISP=SHR
+//OPIF     DD DSN=BANKPROD.OPIF,DISP=SHR
+//OPISUMMR DD SYSOUT=*
+//*

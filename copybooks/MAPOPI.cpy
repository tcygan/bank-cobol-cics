@@ -0,0 +1,35 @@
+      * SYMBOLIC MAP FOR MAPSET MAPOPI, MAP MAP1
+      * NORMALLY PRODUCED BY THE BMS ASSEMBLER (DFHMSD/DFHMDI/DFHMDF)
+      * CHECKED IN HERE SO THE COPY IN MAPOPIP.CBL CAN BE RESOLVED
+       01  MAP1I.
+           02  FILLER     PIC X(12).
+           02  RATEL      PIC S9(4) COMP.
+           02  RATEF      PIC X.
+           02  RATEA      PIC X.
+           02  RATEI      PIC X.
+           02  NUMFILL    PIC S9(4) COMP.
+           02  NUMFILF    PIC X.
+           02  NUMFILA    PIC X.
+           02  NUMFILI    PIC X(26).
+           02  OPIL       PIC S9(4) COMP.
+           02  OPIF       PIC X.
+           02  OPIA       PIC X.
+           02  OPII       PIC X(79).
+           02  MSGL       PIC S9(4) COMP.
+           02  MSGF       PIC X.
+           02  MSGA       PIC X.
+           02  MSGI       PIC X(60).
+       01  MAP1O REDEFINES MAP1I.
+           02  FILLER     PIC X(12).
+           02  FILLER     PIC X(3).
+           02  RATEC      PIC X.
+           02  RATEO      PIC X.
+           02  FILLER     PIC X(3).
+           02  NUMFILC    PIC X.
+           02  NUMFILO    PIC X(26).
+           02  FILLER     PIC X(3).
+           02  OPIC       PIC X.
+           02  OPIO       PIC X(79).
+           02  FILLER     PIC X(3).
+           02  MSGC       PIC X.
+           02  MSGO       PIC X(60).

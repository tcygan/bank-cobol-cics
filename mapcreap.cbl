@@ -27,6 +27,8 @@
            05 MAPFAIL-MSG PIC X(31)                                    
               VALUE 'YOU DID NOT PROVIDE PROPER DATA'.                 
            05 INVALID-DATA-MSG PIC X(20) VALUE 'GIVE US A VALID DATA'.
+           05 DUPLICATE-ID-MSG PIC X(38)
+              VALUE 'THIS ID NUMBER ALREADY HAS AN ACCOUNT'.
       
       * variables use to process given data      
        01 SCREEN-DATA.                                                 
@@ -60,9 +62,55 @@
       * this flag will be used to determine if 
       * the previous operations were succesfully processed
 
-       01 IF-CONTINUATION-ALLOWED PIC X VALUE 'N'.                      
-           88 CONTINUATION-ALLOWED VALUE 'Y'.                           
-       
+       01 IF-CONTINUATION-ALLOWED PIC X VALUE 'N'.
+           88 CONTINUATION-ALLOWED VALUE 'Y'.
+
+      * FLAGS USED WHILE BROWSING DATAF LOOKING FOR A DUPLICATE
+      * ID-NUMBER-FIELD, SEE CHECK-DUPLICATE-ID-PARA
+
+       01 IF-DUPLICATE-ID PIC X VALUE 'N'.
+           88 DUPLICATE-ID-FOUND VALUE 'Y'.
+
+       01 IF-BROWSE-DATAF-DONE PIC X VALUE 'N'.
+           88 BROWSE-DATAF-DONE VALUE 'Y'.
+
+       01 IF-STARTBR-FAILED PIC X VALUE 'N'.
+           88 STARTBR-FAILED VALUE 'Y'.
+
+      * VARIABLES USED TO KEEP AN EYE ON HOW MANY FREE NUMBERS ARE
+      * STILL LEFT IN FREENUM, SEE CHECK-FREENUM-LEVEL-PARA
+
+       01 FS-FREENUM-LVL PIC X(26).
+
+       01 FREENUM-LEVEL-VARS.
+           05 WS-FREENUM-REMAINING PIC S9(4) COMP VALUE 0.
+           05 WS-FREENUM-THRESHOLD PIC S9(4) COMP VALUE 10.
+
+       01 IF-FREENUM-LOW PIC X VALUE 'N'.
+           88 FREENUM-LOW VALUE 'Y'.
+
+       01 IF-FREENUM-COUNT-DONE PIC X VALUE 'N'.
+           88 FREENUM-COUNT-DONE VALUE 'Y'.
+
+       01 FREENUM-LOW-ALERT-MSG PIC X(58) VALUE
+          'ALERT: FREENUM POOL LOW, REPLENISH FREE ACCOUNT NUMBERS'.
+
+      * VARIABLES USED TO RUN A CHECK-DIGIT VALIDATION AGAINST
+      * ID-NUMBER-FIELD ON TOP OF THE PLAIN IS NUMERIC TEST, SEE
+      * VALIDATE-ID-CHECKSUM-PARA
+
+       01 WS-ID-DIGITS.
+           05 WS-ID-DIGIT PIC 9 OCCURS 11 TIMES.
+
+       01 ID-CHECKSUM-VARS.
+           05 WS-ID-WEIGHT PIC 9(2) VALUE 0.
+           05 WS-ID-SUM PIC 9(4) VALUE 0.
+           05 WS-ID-REMAINDER PIC 9(2) VALUE 0.
+           05 WS-ID-CHECK-DIGIT PIC 9 VALUE 0.
+
+       01 IF-ID-VALID PIC X VALUE 'N'.
+           88 ID-NUMBER-VALID VALUE 'Y'.
+
        PROCEDURE DIVISION.                                              
        MAIN.                                                            
            IF EIBCALEN = 0 THEN                                         
@@ -184,60 +232,67 @@
       * LATER USING THIS DATA USER WILL BE ABLE TO 
       * LOG INTO HIS BANK ACCOUNT
                              
-           PERFORM RECEIVE-MAP-DATA                                     
-           IF CONTINUATION-ALLOWED THEN                                 
-           PERFORM AUDIT-DATA-PARA                                      
-                                                                        
-           IF CONTINUATION-ALLOWED THEN                                 
-                                                                    
-              PERFORM STARTBR-PARA                                  
-              IF CONTINUATION-ALLOWED THEN                          
-      
-                PERFORM READEXT-PARA                                
-                IF CONTINUATION-ALLOWED THEN                        
-      
-                  PERFORM SAVE-DATA-TO-DATAF                        
-                    IF CONTINUATION-ALLOWED THEN                    
-                                             
-                      PERFORM ENDBR-PARA                            
-                        IF CONTINUATION-ALLOWED THEN                
-                         PERFORM DELETE-FROM-FREENUM-PARA           
-                           IF CONTINUATION-ALLOWED THEN             
+           PERFORM RECEIVE-MAP-DATA
+           IF CONTINUATION-ALLOWED THEN
+           PERFORM AUDIT-DATA-PARA
+
+           IF CONTINUATION-ALLOWED THEN
+
+              PERFORM CHECK-DUPLICATE-ID-PARA
+              IF CONTINUATION-ALLOWED THEN
+
+              PERFORM STARTBR-PARA
+              IF CONTINUATION-ALLOWED THEN
+
+                PERFORM READEXT-PARA
+                IF CONTINUATION-ALLOWED THEN
+
+                  PERFORM SAVE-DATA-TO-DATAF
+                    IF CONTINUATION-ALLOWED THEN
+
+                      PERFORM ENDBR-PARA
+                        IF CONTINUATION-ALLOWED THEN
+                         PERFORM DELETE-FROM-FREENUM-PARA
+                           IF CONTINUATION-ALLOWED THEN
       * CHANGING THE ATTRIBUTES OF BNUMA FILD
       * IN THAT FIELD ACCOUNT NUBMER OF USER WILL BE DISPLAYED
 
-                              MOVE DFHBMBRY TO BNUMA                
-                              MOVE FREENUM-NUMBER TO BNUMO          
-                              MOVE 'YOUR BANK ACCOUNT: ' TO MSGO    
-      
-                           ELSE                                     
-      * DELETION FAILED                                             
-                              MOVE FILE-ERROR-MSG TO MSGO        
-                           END-IF                                
-                        ELSE                                     
-      * ENDBR-PARA FAILED                                        
-                       
-                         MOVE FILE-ERROR-MSG TO MSGO             
-                        END-IF                                   
-                    ELSE                                         
-      * SAVING DATA TO DATAF FAILED                              
-                     
-                     MOVE FILE-ERROR-MSG TO MSGO                 
-                    END-IF                                       
-                ELSE                                             
-                                                                 
-      * READNEXT FAILED                                          
-                 
-                 MOVE FILE-ERROR-MSG TO MSGO                     
-                END-IF                                           
-              ELSE                                               
-      * STARTBR FAILED                                           
-                 MOVE FILE-ERROR-MSG TO MSGO                       
-              END-IF                                               
-           ELSE                                                    
-      *  BAD DATA INPUT                                            
-           MOVE INVALID-DATA-MSG TO MSGO                           
-           ELSE                                                    
+                              MOVE DFHBMBRY TO BNUMA
+                              MOVE FREENUM-NUMBER TO BNUMO
+                              MOVE 'YOUR BANK ACCOUNT: ' TO MSGO
+
+                           ELSE
+      * DELETION FAILED
+                              MOVE FILE-ERROR-MSG TO MSGO
+                           END-IF
+                        ELSE
+      * ENDBR-PARA FAILED
+
+                         MOVE FILE-ERROR-MSG TO MSGO
+                        END-IF
+                    ELSE
+      * SAVING DATA TO DATAF FAILED
+
+                     MOVE FILE-ERROR-MSG TO MSGO
+                    END-IF
+                ELSE
+
+      * READNEXT FAILED
+
+                 MOVE FILE-ERROR-MSG TO MSGO
+                END-IF
+              ELSE
+      * STARTBR FAILED
+                 MOVE FILE-ERROR-MSG TO MSGO
+              END-IF
+              ELSE
+      * DUPLICATE ID-NUMBER-FIELD ALREADY EXISTS IN DATAF
+                 MOVE DUPLICATE-ID-MSG TO MSGO
+              END-IF
+           ELSE
+      *  BAD DATA INPUT
+           MOVE INVALID-DATA-MSG TO MSGO
+           ELSE
       * RECIVING OF DATA WASN'T SUCCESFULL
 
            MOVE MAPFAIL-MSG TO MSGO                                
@@ -247,20 +302,132 @@
            PERFORM SEND-THE-MAP                                    
            EXIT.                           
                              
-       AUDIT-DATA-PARA.                                            
-      
+       AUDIT-DATA-PARA.
+
       * PARAGRAPH WILL DO SIMPLE AUDITION OF PHONE NUMBER
       * AND IDENTIFICATION NUBMER GIVEN BY USER
+      * ID-NUMBER-FIELD ALSO HAS TO PASS A REAL CHECK-DIGIT
+      * VALIDATION, NOT JUST IS NUMERIC, SEE
+      * VALIDATE-ID-CHECKSUM-PARA
 
-           IF PHONE-NUM-FIELD IS NUMERIC AND                       
-           ID-NUMBER-FIELD IS NUMERIC THEN                         
-           MOVE 'Y' TO IF-CONTINUATION-ALLOWED                 
-           ELSE                                                
-           MOVE 'N' TO IF-CONTINUATION-ALLOWED                 
-           END-IF                                              
-           EXIT.                                               
-      
-       RECEIVE-MAP-DATA.                                       
+           IF PHONE-NUM-FIELD IS NUMERIC AND
+           ID-NUMBER-FIELD IS NUMERIC THEN
+               PERFORM VALIDATE-ID-CHECKSUM-PARA
+               IF ID-NUMBER-VALID THEN
+                   MOVE 'Y' TO IF-CONTINUATION-ALLOWED
+               ELSE
+                   MOVE 'N' TO IF-CONTINUATION-ALLOWED
+               END-IF
+           ELSE
+           MOVE 'N' TO IF-CONTINUATION-ALLOWED
+           END-IF
+           EXIT.
+
+       VALIDATE-ID-CHECKSUM-PARA.
+
+      * PARAGRAPH RUNS A WEIGHTED MOD-11 CHECK-DIGIT VALIDATION
+      * AGAINST ID-NUMBER-FIELD SO AN 11-DIGIT STRING THAT IS
+      * MERELY NUMERIC (E.G. ALL ZEROS) NO LONGER PASSES ON ITS
+      * OWN. THE FIRST 10 DIGITS ARE WEIGHTED 10 DOWN TO 1, SUMMED,
+      * REDUCED MOD 11, AND THE RESULT IS COMPARED AGAINST THE
+      * 11TH DIGIT. A REMAINDER OF 0 MAPS TO A CHECK DIGIT OF 0
+
+           MOVE 'N' TO IF-ID-VALID
+           MOVE ID-NUMBER-FIELD TO WS-ID-DIGITS
+           MOVE 0 TO WS-ID-SUM
+
+      * ALL ZEROS PASSES THE CHECKSUM BELOW (0 ALWAYS MATCHES ITS
+      * OWN CHECK DIGIT) SO IT HAS TO BE REJECTED UP FRONT
+           IF ID-NUMBER-FIELD NOT = '00000000000' THEN
+
+               PERFORM VARYING WS-ID-WEIGHT FROM 1 BY 1
+                       UNTIL WS-ID-WEIGHT > 10
+                   COMPUTE WS-ID-SUM = WS-ID-SUM +
+                       (WS-ID-DIGIT(WS-ID-WEIGHT) *
+                        (11 - WS-ID-WEIGHT))
+               END-PERFORM
+
+               COMPUTE WS-ID-REMAINDER = FUNCTION MOD(WS-ID-SUM, 11)
+
+               IF WS-ID-REMAINDER = 10 THEN
+                   MOVE 0 TO WS-ID-CHECK-DIGIT
+               ELSE
+                   MOVE WS-ID-REMAINDER TO WS-ID-CHECK-DIGIT
+               END-IF
+
+               IF WS-ID-CHECK-DIGIT = WS-ID-DIGIT(11) THEN
+                   MOVE 'Y' TO IF-ID-VALID
+               END-IF
+           END-IF
+           EXIT.
+
+       CHECK-DUPLICATE-ID-PARA.
+
+      * PARAGRAPH BROWSES DATAF LOOKING FOR A RECORD THAT ALREADY
+      * HAS THE ID-NUMBER-FIELD THE USER PROVIDED
+      * WE DON'T WANT THE SAME PERSON WALKING AWAY WITH TWO OR
+      * THREE DIFFERENT BANK ACCOUNTS
+      * PARAGRAPH WILL MODIFY IF-CONTINUATION-ALLOWED FLAG:
+      * Y IF THAT ID-NUMBER-FIELD ISN'T USED YET
+      * N IF IT IS (OR IF THE BROWSE ITSELF FAILED)
+
+           MOVE 'N' TO IF-DUPLICATE-ID
+           MOVE 'N' TO IF-BROWSE-DATAF-DONE
+           MOVE 'N' TO IF-STARTBR-FAILED
+           MOVE LOW-VALUES TO DATAF-BANK-NUMBER
+
+           EXEC CICS
+           STARTBR
+           FILE('DATAF')
+           RIDFLD(DATAF-BANK-NUMBER)
+           RESP(RESPCODE)
+           END-EXEC
+
+           EVALUATE RESPCODE
+           WHEN DFHRESP(NORMAL)
+
+             PERFORM UNTIL BROWSE-DATAF-DONE
+               EXEC CICS
+               READNEXT
+               FILE('DATAF')
+               RIDFLD(DATAF-BANK-NUMBER)
+               INTO(FS-DATAF)
+               RESP(RESPCODE)
+               END-EXEC
+
+               EVALUATE RESPCODE
+               WHEN DFHRESP(NORMAL)
+                 IF DATAF-ID-NUM = ID-NUMBER-FIELD THEN
+                   MOVE 'Y' TO IF-DUPLICATE-ID
+                   MOVE 'Y' TO IF-BROWSE-DATAF-DONE
+                 END-IF
+               WHEN OTHER
+      * EITHER ENDFILE OR A REAL ERROR, EITHER WAY THE BROWSE IS OVER
+                 MOVE 'Y' TO IF-BROWSE-DATAF-DONE
+               END-EVALUATE
+             END-PERFORM
+
+             EXEC CICS
+             ENDBR
+             FILE('DATAF')
+             RESP(RESPCODE)
+             END-EXEC
+
+           WHEN OTHER
+      * STARTBR ITSELF FAILED, SO THE DUPLICATE CHECK COULD NOT RUN AT
+      * ALL - FAIL CLOSED, NOT OPEN: WE DO NOT KNOW THERE ISN'T A
+      * DUPLICATE, SO DON'T LET THE ACCOUNT GET CREATED ON THAT GUESS
+             MOVE 'Y' TO IF-STARTBR-FAILED
+           END-EVALUATE
+
+           IF DUPLICATE-ID-FOUND OR STARTBR-FAILED THEN
+             MOVE 'N' TO IF-CONTINUATION-ALLOWED
+           ELSE
+             MOVE 'Y' TO IF-CONTINUATION-ALLOWED
+           END-IF
+           EXIT.
+
+       RECEIVE-MAP-DATA.
       * PARAGRAPHS WILL RECEIVE USER PROVIDED DATA FORM A SCREEN
 
            MOVE LOW-VALUES TO MAP1I                            
@@ -316,16 +483,17 @@
       * SO WE WILL MOVE ZEROS TO FREENUM-NUMBER
       * THANKS TO THAT POINTER WILL POINT TO FIRST NUMBER
 
-           MOVE LOW-VALUES TO FREENUM-NUMBER                     
-                  
-           EXEC CICS                                           
-   
-           STARTBR                                             
-           FILE('FREENUM')                                     
-           RIDFLD(FREENUM-NUMBER)                              
-           RESP(RESPCODE)                                      
-   
-           END-EXEC                                            
+           MOVE LOW-VALUES TO FREENUM-NUMBER
+
+           EXEC CICS
+
+           STARTBR
+           FILE('FREENUM')
+           RIDFLD(FREENUM-NUMBER)
+           REQID('ACCT')
+           RESP(RESPCODE)
+
+           END-EXEC
            EVALUATE RESPCODE                                   
            WHEN DFHRESP(NORMAL)                                
              MOVE 'Y' TO IF-CONTINUATION-ALLOWED                 
@@ -337,33 +505,106 @@
       * PARAGRAPH READS THE NEXT (IN THAT CASE FIRST)
       * RECORD FROM FREENUM FILE
 
-           EXEC CICS                                           
-           READNEXT                                            
-           FILE('FREENUM')                                          
-           RIDFLD(FREENUM-NUMBER)                                   
-           INTO(FS-FREENUM)                                         
-           RESP(RESPCODE)                                           
-           END-EXEC                                                 
-      
-           EVALUATE RESPCODE                                        
-           WHEN DFHRESP(NORMAL)                                     
-               MOVE 'Y' TO IF-CONTINUATION-ALLOWED            
+           EXEC CICS
+           READNEXT
+           FILE('FREENUM')
+           RIDFLD(FREENUM-NUMBER)
+           REQID('ACCT')
+           INTO(FS-FREENUM)
+           RESP(RESPCODE)
+           END-EXEC
+
+           EVALUATE RESPCODE
+           WHEN DFHRESP(NORMAL)
+               MOVE 'Y' TO IF-CONTINUATION-ALLOWED
 
       * HERE ALL VARIABLES ARE MOVED TO DATAF FILE STRUCTURE
-      * IN THE NEXT PERFORMED PARAGRAPH THAT DATA WILL BE SAVE     
-              
-               MOVE FREENUM-NUMBER TO  DATAF-BANK-NUMBER            
-               MOVE NAME-FIELD     TO DATAF-NAME                    
-               MOVE SURNAME-FIELD  TO DATAF-SURNAME                 
-               MOVE ADRESS-FIELD   TO DATAF-ADRESS                  
-               MOVE PHONE-NUM-FIELD TO DATAF-PHONE-NUM              
-               MOVE ID-NUMBER-FIELD TO DATAF-ID-NUM                 
-                                                                    
-               MOVE WS-TIMESTAMP-FORMAT TO DATAF-TIMESTAMP          
-           WHEN OTHER                                               
-              MOVE 'N' TO IF-CONTINUATION-ALLOWED                   
-           END-EVALUATE                                             
-           EXIT.                                                    
+      * IN THE NEXT PERFORMED PARAGRAPH THAT DATA WILL BE SAVE
+
+               MOVE FREENUM-NUMBER TO  DATAF-BANK-NUMBER
+               MOVE NAME-FIELD     TO DATAF-NAME
+               MOVE SURNAME-FIELD  TO DATAF-SURNAME
+               MOVE ADRESS-FIELD   TO DATAF-ADRESS
+               MOVE PHONE-NUM-FIELD TO DATAF-PHONE-NUM
+               MOVE ID-NUMBER-FIELD TO DATAF-ID-NUM
+
+               MOVE WS-TIMESTAMP-FORMAT TO DATAF-TIMESTAMP
+
+      * WE JUST HANDED OUT A FREE NUMBER, NOW MAKE SURE THE POOL
+      * ISN'T RUNNING DRY ON US BEFORE WE NOTICE THE HARD WAY
+
+               PERFORM CHECK-FREENUM-LEVEL-PARA
+           WHEN OTHER
+              MOVE 'N' TO IF-CONTINUATION-ALLOWED
+           END-EVALUATE
+           EXIT.
+
+       CHECK-FREENUM-LEVEL-PARA.
+      * PARAGRAPH COUNTS HOW MANY FREE NUMBERS ARE STILL SITTING IN
+      * FREENUM (STOPPING EARLY ONCE WE'RE COMFORTABLY ABOVE THE
+      * THRESHOLD, SO WE DON'T BROWSE A HEALTHY FILE END TO END)
+      * AND PAGES OPERATIONS THROUGH THE FNLOW TD QUEUE WHEN THE
+      * POOL HAS DROPPED BELOW WS-FREENUM-THRESHOLD
+      * THIS PARAGRAPH NEVER TOUCHES IF-CONTINUATION-ALLOWED, A LOW
+      * POOL IS A WARNING, NOT A REASON TO FAIL THE TRANSACTION
+
+           MOVE 0 TO WS-FREENUM-REMAINING
+           MOVE 'N' TO IF-FREENUM-LOW
+           MOVE 'N' TO IF-FREENUM-COUNT-DONE
+           MOVE LOW-VALUES TO FS-FREENUM-LVL
+
+           EXEC CICS
+           STARTBR
+           FILE('FREENUM')
+           RIDFLD(FS-FREENUM-LVL)
+           REQID('LVL')
+           RESP(RESPCODE)
+           END-EXEC
+
+           IF RESPCODE = DFHRESP(NORMAL) THEN
+             PERFORM UNTIL FREENUM-COUNT-DONE
+               EXEC CICS
+               READNEXT
+               FILE('FREENUM')
+               RIDFLD(FS-FREENUM-LVL)
+               REQID('LVL')
+               RESP(RESPCODE)
+               END-EXEC
+
+               EVALUATE RESPCODE
+               WHEN DFHRESP(NORMAL)
+                 ADD 1 TO WS-FREENUM-REMAINING
+                 IF WS-FREENUM-REMAINING > WS-FREENUM-THRESHOLD THEN
+                   MOVE 'Y' TO IF-FREENUM-COUNT-DONE
+                 END-IF
+               WHEN OTHER
+      * END OF FILE (OR A REAL ERROR), EITHER WAY STOP COUNTING
+                 MOVE 'Y' TO IF-FREENUM-COUNT-DONE
+               END-EVALUATE
+             END-PERFORM
+
+             EXEC CICS
+             ENDBR
+             FILE('FREENUM')
+             REQID('LVL')
+             RESP(RESPCODE)
+             END-EXEC
+           END-IF
+
+           IF WS-FREENUM-REMAINING <= WS-FREENUM-THRESHOLD THEN
+             MOVE 'Y' TO IF-FREENUM-LOW
+           END-IF
+
+           IF FREENUM-LOW THEN
+             EXEC CICS
+             WRITEQ TD
+             QUEUE('FNLOW')
+             FROM(FREENUM-LOW-ALERT-MSG)
+             LENGTH(LENGTH OF FREENUM-LOW-ALERT-MSG)
+             RESP(RESPCODE)
+             END-EXEC
+           END-IF
+           EXIT.
        SAVE-DATA-TO-DATAF.                                          
       * WRITING DATA PROVIDED BY USER TO A DATAF FILE               
       * WITH THOSE DATA USER CAN LATER LOG INTO HIS BANK ACCOUNT          
@@ -387,13 +628,14 @@
        ENDBR-PARA.                                            
       * PARAGRAPH STOPS BROWSE PROCESS ON FREENUM FILE
 
-           EXEC CICS                                          
-           ENDBR                                              
-      
-           FILE('FREENUM')                                    
-           RESP(RESPCODE)                                     
-      
-           END-EXEC                                           
+           EXEC CICS
+           ENDBR
+
+           FILE('FREENUM')
+           REQID('ACCT')
+           RESP(RESPCODE)
+
+           END-EXEC
            EVALUATE RESPCODE                                  
            WHEN DFHRESP(NORMAL)                               
              MOVE 'Y' TO IF-CONTINUATION-ALLOWED              

@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FREEGENB.
+
+      * BATCH JOB USED TO TOP UP THE FREENUM POOL
+      * MAPCREAP HANDS OUT FREENUM-NUMBER RECORDS ONE AT A TIME AND
+      * DELETES THEM AS THEY ARE ASSIGNED, SO THE POOL NEEDS TO BE
+      * REFILLED FROM TIME TO TIME OR TELLERS START SEEING
+      * "ERROR WITH FILE" WHEN STARTBR/READNEXT FIND NOTHING LEFT
+      * (SEE CHECK-FREENUM-LEVEL-PARA IN MAPCREAP, WHICH PAGES
+      * OPERATIONS VIA THE FNLOW TD QUEUE WHEN THE POOL IS LOW)
+      *
+      * THIS JOB READS A STARTING NUMBER AND A QUANTITY FROM SYSIN
+      * AND GENERATES THAT MANY SEQUENTIAL FREENUM-NUMBER RECORDS
+      * INTO A LOAD FILE. THE ACCOMPANYING JCL (JCL/FREEGENB.JCL)
+      * THEN RUNS IDCAMS REPRO TO LOAD THEM INTO THE LIVE FREENUM
+      * VSAM FILE, THE SAME TWO-STEP GENERATE-THEN-LOAD PATTERN ANY
+      * VSAM REFRESH USES
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-IN ASSIGN TO SYSIN
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT FREENUM-LOAD ASSIGN TO FREELOAD
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-IN.
+       01  PARM-IN-REC.
+           05  PARM-START-NUMBER     PIC 9(26).
+           05  PARM-QUANTITY         PIC 9(5).
+
+       FD  FREENUM-LOAD.
+       01  FREENUM-LOAD-REC.
+           05  FREENUM-NUMBER        PIC X(26).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-PARM               PIC X VALUE 'N'.
+           88  EOF-PARM              VALUE 'Y'.
+
+       01  WS-NEXT-NUMBER            PIC 9(26).
+       01  WS-QUANTITY               PIC 9(5).
+       01  WS-GENERATED-COUNT        PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           PERFORM OPEN-FILES-PARA
+           PERFORM READ-PARM-PARA
+
+           IF NOT EOF-PARM THEN
+               MOVE PARM-START-NUMBER TO WS-NEXT-NUMBER
+               MOVE PARM-QUANTITY     TO WS-QUANTITY
+               PERFORM GENERATE-BLOCK-PARA
+           ELSE
+               DISPLAY 'FREEGENB: NO PARAMETER RECORD ON SYSIN, '
+                   'NOTHING GENERATED'
+           END-IF
+
+           PERFORM CLOSE-FILES-PARA
+
+           DISPLAY 'FREEGENB: GENERATED ' WS-GENERATED-COUNT
+               ' FREENUM RECORDS STARTING AT ' PARM-START-NUMBER
+
+           STOP RUN.
+
+       OPEN-FILES-PARA.
+           OPEN INPUT PARM-IN
+           OPEN OUTPUT FREENUM-LOAD
+           EXIT.
+
+       READ-PARM-PARA.
+           READ PARM-IN
+               AT END MOVE 'Y' TO WS-EOF-PARM
+           END-READ
+           EXIT.
+
+       GENERATE-BLOCK-PARA.
+           PERFORM WS-QUANTITY TIMES
+               MOVE WS-NEXT-NUMBER TO FREENUM-NUMBER
+               WRITE FREENUM-LOAD-REC
+               ADD 1 TO WS-NEXT-NUMBER
+               ADD 1 TO WS-GENERATED-COUNT
+           END-PERFORM
+           EXIT.
+
+       CLOSE-FILES-PARA.
+           CLOSE PARM-IN
+           CLOSE FREENUM-LOAD
+           EXIT.

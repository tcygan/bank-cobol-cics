@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FRECONCB.
+
+      * NIGHTLY RECONCILIATION BATCH FOR MAPCREAP'S GET-THE-DATA-PARA
+      * CHAIN
+      *
+      * GET-THE-DATA-PARA IN MAPCREAP RUNS SAVE-DATA-TO-DATAF, THEN
+      * ENDBR-PARA, THEN DELETE-FROM-FREENUM-PARA AS SEPARATE
+      * SEQUENTIAL STEPS WITH NO SYNCPOINT ROLLBACK TYING THEM
+      * TOGETHER. IF SAVE-DATA-TO-DATAF SUCCEEDS BUT
+      * DELETE-FROM-FREENUM-PARA THEN FAILS, THE DATAF RECORD AND
+      * ITS FREENUM-NUMBER ARE BOTH LEFT SITTING THERE, SO THAT
+      * ACCOUNT NUMBER COULD BE HANDED OUT A SECOND TIME
+      *
+      * THIS JOB BROWSES FREENUM SEQUENTIALLY AND, FOR EVERY
+      * FREENUM-NUMBER THAT ALSO HAS A LIVE DATAF RECORD, DELETES
+      * THE FREENUM ENTRY (IT WAS ALREADY ISSUED) AND PRINTS IT ON
+      * THE RECONCILIATION REPORT
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FREENUM ASSIGN TO FREENUM
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FREENUM-NUMBER
+               FILE STATUS IS WS-FREENUM-STATUS.
+
+           SELECT DATAF ASSIGN TO DATAF
+               ORGANIZATION INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS DATAF-BANK-NUMBER
+               FILE STATUS IS WS-DATAF-STATUS.
+
+           SELECT RECON-RPT ASSIGN TO RECONRPT
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FREENUM.
+       01  FREENUM-NUMBER             PIC X(26).
+
+       FD  DATAF.
+       01  FS-DATAF.
+           05  DATAF-BANK-NUMBER      PIC X(26).
+           05  DATAF-TIMESTAMP        PIC X(15).
+           05  DATAF-NAME             PIC X(20).
+           05  DATAF-SURNAME          PIC X(20).
+           05  DATAF-ADRESS           PIC X(45).
+           05  DATAF-PHONE-NUM        PIC X(12).
+           05  DATAF-ID-NUM           PIC X(11).
+
+       FD  RECON-RPT.
+       01  RECON-RPT-LINE             PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FREENUM-STATUS          PIC XX.
+           88  FREENUM-OK             VALUE '00'.
+           88  FREENUM-EOF            VALUE '10'.
+
+       01  WS-DATAF-STATUS            PIC XX.
+           88  DATAF-OK               VALUE '00'.
+           88  DATAF-NOTFND           VALUE '23'.
+
+       01  WS-EOF-FREENUM             PIC X VALUE 'N'.
+           88  EOF-FREENUM            VALUE 'Y'.
+
+       01  WS-FIXED-COUNT             PIC 9(7) VALUE 0.
+       01  WS-SCANNED-COUNT           PIC 9(7) VALUE 0.
+
+       01  WS-HEADING-1 PIC X(60) VALUE
+           'FRECONCB - FREENUM / DATAF RECONCILIATION REPORT'.
+       01  WS-HEADING-2 PIC X(60) VALUE
+           'FREENUM NUMBERS REMOVED BECAUSE DATAF ALREADY HAS THEM'.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER             PIC X(4) VALUE SPACES.
+           05  DL-BANK-NUMBER     PIC X(26).
+           05  FILLER             PIC X(4) VALUE SPACES.
+           05  DL-TEXT            PIC X(43) VALUE
+               'REMOVED - LIVE DATAF RECORD ALREADY EXISTS'.
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER             PIC X(4) VALUE SPACES.
+           05  SL-TEXT            PIC X(26) VALUE
+               'FREENUM RECORDS SCANNED: '.
+           05  SL-SCANNED         PIC ZZZZZZ9.
+
+       01  WS-SUMMARY-LINE-2.
+           05  FILLER             PIC X(4) VALUE SPACES.
+           05  SL2-TEXT           PIC X(19) VALUE
+               'DUPLICATES FIXED: '.
+           05  SL2-FIXED          PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           PERFORM OPEN-FILES-PARA
+           PERFORM WRITE-HEADINGS-PARA
+           PERFORM RECONCILE-PARA
+           PERFORM WRITE-SUMMARY-PARA
+           PERFORM CLOSE-FILES-PARA
+
+           STOP RUN.
+
+       OPEN-FILES-PARA.
+           OPEN I-O FREENUM
+           OPEN INPUT DATAF
+           OPEN OUTPUT RECON-RPT
+           EXIT.
+
+       WRITE-HEADINGS-PARA.
+           MOVE WS-HEADING-1 TO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE
+           MOVE WS-HEADING-2 TO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE
+           MOVE SPACES TO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE
+           EXIT.
+
+       RECONCILE-PARA.
+           MOVE LOW-VALUES TO FREENUM-NUMBER
+           START FREENUM KEY IS NOT LESS THAN FREENUM-NUMBER
+               INVALID KEY MOVE 'Y' TO WS-EOF-FREENUM
+           END-START
+
+           PERFORM UNTIL EOF-FREENUM
+               READ FREENUM NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF-FREENUM
+               END-READ
+
+               IF NOT EOF-FREENUM THEN
+                   ADD 1 TO WS-SCANNED-COUNT
+                   PERFORM CHECK-AND-FIX-PARA
+               END-IF
+           END-PERFORM
+           EXIT.
+
+       CHECK-AND-FIX-PARA.
+           MOVE FREENUM-NUMBER TO DATAF-BANK-NUMBER
+           READ DATAF
+               INVALID KEY CONTINUE
+           END-READ
+
+           IF DATAF-OK THEN
+      * THIS FREENUM-NUMBER IS ALREADY A LIVE BANK ACCOUNT IN DATAF
+      * SO IT SHOULD HAVE BEEN DELETED FROM FREENUM WHEN THE
+      * ACCOUNT WAS OPENED. FIX IT NOW AND REPORT IT
+
+               DELETE FREENUM RECORD
+                   INVALID KEY CONTINUE
+               END-DELETE
+
+               MOVE FREENUM-NUMBER TO DL-BANK-NUMBER
+               MOVE WS-DETAIL-LINE TO RECON-RPT-LINE
+               WRITE RECON-RPT-LINE
+
+               ADD 1 TO WS-FIXED-COUNT
+           END-IF
+           EXIT.
+
+       WRITE-SUMMARY-PARA.
+           MOVE SPACES TO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE
+
+           MOVE WS-SCANNED-COUNT TO SL-SCANNED
+           MOVE WS-SUMMARY-LINE TO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE
+
+           MOVE WS-FIXED-COUNT TO SL2-FIXED
+           MOVE WS-SUMMARY-LINE-2 TO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE
+
+           DISPLAY 'FRECONCB: SCANNED ' WS-SCANNED-COUNT
+               ' FREENUM RECORDS, FIXED ' WS-FIXED-COUNT
+               ' DUPLICATES'
+           EXIT.
+
+       CLOSE-FILES-PARA.
+           CLOSE FREENUM
+           CLOSE DATAF
+           CLOSE RECON-RPT
+           EXIT.

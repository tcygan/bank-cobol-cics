@@ -0,0 +1,600 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAPBANKP.
+
+      * this is the program MAPCREAP promises: once a customer has
+      * a bank account number (from MAPCREAP) and a password (from
+      * MAPLOGP) they use the bank account number here as well to
+      * deposit, withdraw, check their balance and see their last
+      * transaction. balances are kept in BALF (keyed by bank
+      * account number), every deposit/withdrawal is also appended
+      * to TRANF (keyed by timestamp, same ASKTIME approach
+      * MAPCREAP uses for DATAF) so there is a running transaction
+      * history
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+           COPY DFHAID.
+           COPY MAPBANK.
+
+       01 RESPCODE PIC S9(8) COMP.
+       01 WS-COMMAREA PIC X VALUE 'A'.
+
+       01 WS-TIMESTAMP PIC S9(14) COMP.
+       01 WS-TIMESTAMP-FORMAT PIC X(15).
+
+       01 MESSAGES-TO-USER.
+           05 INVALID-KEY-MSG PIC X(11) VALUE 'INVALID KEY'.
+           05 MAPFAIL-MSG PIC X(31)
+               VALUE 'YOU DID NOT PROVIDE PROPER DATA'.
+           05 ERROR-MSG PIC X(20) VALUE 'SOMETHING WENT WRONG'.
+           05 NOTFND-ERROR-MSG PIC X(28)
+               VALUE 'THERE IS NO SUCH BANK NUMBER'.
+           05 INVALID-OPTION-MSG PIC X(41)
+               VALUE 'OPTION MUST BE D, W, B OR H'.
+           05 DEPOSIT-OK-MSG PIC X(26)
+               VALUE 'DEPOSIT OK, NEW BALANCE: '.
+           05 WITHDRAW-OK-MSG PIC X(27)
+               VALUE 'WITHDRAW OK, NEW BALANCE: '.
+           05 INSUFFICIENT-FUNDS-MSG PIC X(22)
+               VALUE 'INSUFFICIENT FUNDS'.
+           05 BALANCE-IS-MSG PIC X(16) VALUE 'CURRENT BALANCE'.
+           05 NO-HISTORY-MSG PIC X(29)
+               VALUE 'NO TRANSACTIONS ON FILE YET'.
+           05 INVALID-AMOUNT-MSG PIC X(29)
+               VALUE 'AMOUNT MUST BE A VALID NUMBER'.
+
+      * program variables where screen variables goes
+       01 SCREEN-DATA.
+           05 USER-BANK-ACCOUNT PIC X(26).
+           05 USER-OPERATION    PIC X.
+               88 DEPOSIT-OPERATION  VALUE 'D'.
+               88 WITHDRAW-OPERATION VALUE 'W'.
+               88 BALANCE-OPERATION  VALUE 'B'.
+               88 HISTORY-OPERATION  VALUE 'H'.
+      * amount is whole currency units, no cents, same way
+      * OPIF-USER-RATE is a single undecorated digit elsewhere
+           05 USER-AMOUNT-TEXT   PIC X(9).
+           05 USER-AMOUNT        PIC 9(9).
+
+      * dataf file, only bank account is needed to validate the
+      * account exists (same as MAPOPIP's VALIDATE-PARA)
+       01 FS-DATAF.
+           05 DATAF-BANK-ACCOUNT PIC X(26).
+           05 FILLER             PIC X(123).
+
+      * balf file, holds the running balance per bank account
+       01 FS-BALF.
+           05 BALF-BANK-ACCOUNT PIC X(26).
+           05 BALF-BALANCE      PIC S9(9)V99.
+
+      * tranf file, one append-only record per deposit/withdrawal
+       01 FS-TRANF.
+           05 TRANF-TIMESTAMP      PIC X(15).
+           05 TRANF-BANK-ACCOUNT   PIC X(26).
+           05 TRANF-TYPE           PIC X.
+           05 TRANF-AMOUNT         PIC S9(9)V99.
+           05 TRANF-BALANCE-AFTER  PIC S9(9)V99.
+
+      * HOLDS THE LAST MATCHING RECORD FOUND BY HISTORY-PARA'S
+      * BROWSE, SEPARATE FROM FS-TRANF SINCE TRANF IS KEYED BY A
+      * SINGLE TIMESTAMP SHARED ACROSS ALL ACCOUNTS - BY THE TIME
+      * THE BROWSE REACHES END OF FILE, FS-TRANF HOLDS WHATEVER THE
+      * LAST READNEXT IN THE WHOLE FILE RETURNED, NOT NECESSARILY
+      * THIS ACCOUNT'S RECORD
+       01 WS-LAST-TRANF.
+           05 WS-LAST-TRANF-TYPE           PIC X.
+           05 WS-LAST-TRANF-BALANCE-AFTER  PIC S9(9)V99.
+
+       01 RESULT-LINE.
+           05 RL-TEXT PIC X(27).
+           05 RL-AMOUNT PIC -(7)9.99.
+
+       01 IF-RECEIVED PIC X.
+           88 RECEIVED-SUCCESSFULLY VALUE 'Y'.
+           88 MAPFAIL-ERROR         VALUE 'M'.
+           88 OTHER-RECEIVE-ERROR   VALUE 'N'.
+
+       01 IF-DATAF-EXIST PIC X.
+           88 DATAF-EXIST     VALUE 'Y'.
+           88 DATAF-NOT-EXIST VALUE 'N'.
+           88 DATAF-OTHER-ERROR VALUE 'O'.
+
+       01 IF-BALF-EXIST PIC X.
+           88 BALF-EXIST     VALUE 'Y'.
+           88 BALF-NOT-EXIST VALUE 'N'.
+           88 BALF-OTHER-ERROR VALUE 'O'.
+
+       01 IF-TRANF-FOUND PIC X VALUE 'N'.
+           88 TRANF-FOUND VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           IF EIBCALEN = 0 THEN
+      * this part of code will be executed only
+      * one time at begining of the transaction
+               PERFORM FIRST-TIME-RUN-PARA
+           ELSE
+      * logic below will allow user action to be processed
+
+               EVALUATE EIBAID
+               WHEN DFHENTER
+      * when enter will be pressed
+
+                   PERFORM PROCESS-THE-DATA-PARA
+               WHEN DFHPF3
+
+      * when f3 button will be pressed
+                   PERFORM EXIT-PARA
+               WHEN DFHPF1
+
+      * when f1 button will be pressed
+                   PERFORM CLEAR-THE-SCREEN-PARA
+               WHEN OTHER
+      * when non of that will be pressed
+
+                   PERFORM INVALID-KEY-PARA
+               END-EVALUATE
+           END-IF
+      * code below will stop transaction
+
+           EXEC CICS
+           RETURN
+           TRANSID('BANK') COMMAREA(WS-COMMAREA)
+           END-EXEC
+           GOBACK.
+
+       INVALID-KEY-PARA.
+      * this paragraph will send to the user
+      * information that he pressed strange key
+
+           MOVE INVALID-KEY-MSG TO MSGO
+           PERFORM SEND-THE-DATA
+           EXIT.
+
+       CLEAR-THE-SCREEN-PARA.
+      * paragraph will delete all informations from the screen
+
+           MOVE LOW-VALUES TO MAP1O
+           PERFORM SEND-THE-DATA-ER
+           EXIT.
+
+       FIRST-TIME-RUN-PARA.
+      * paragraph is executed only on the start of the transaction
+
+           MOVE LOW-VALUES TO MAP1O
+           PERFORM SEND-THE-MAP
+           EXIT.
+
+       SEND-THE-MAP.
+      * PARAGRAPH WILL SEND WHOLE MAP TO THE USER
+      * should be executed only once
+      * is called by FIRST-TIME-RUN-PARA
+
+           EXEC CICS
+           SEND MAP('MAP1') MAPSET('MAPBANK')
+           FROM(MAP1O)
+           RESP(RESPCODE)
+           ERASE
+           END-EXEC
+
+           EVALUATE RESPCODE
+           WHEN DFHRESP(NORMAL)
+               CONTINUE
+           WHEN OTHER
+               PERFORM ABNORMAL-EXIT-PARA
+           END-EVALUATE
+           EXIT.
+
+       SEND-THE-DATA.
+      * paragraph send data to the user (not the whole map)
+
+           EXEC CICS
+           SEND MAP('MAP1') MAPSET('MAPBANK')
+           DATAONLY
+           FREEKB
+           RESP(RESPCODE)
+           END-EXEC
+           EVALUATE RESPCODE
+           WHEN DFHRESP(NORMAL)
+               CONTINUE
+           WHEN OTHER
+               PERFORM ABNORMAL-EXIT-PARA
+           END-EVALUATE
+           EXIT.
+
+       SEND-THE-DATA-ER.
+      * PARAGRAPH WILL SEND THE DATA TO THE MAP AND ALSO WILL
+      * CLEAR THE UNPROTECTED FIELDS
+           EXEC CICS
+           SEND MAP('MAP1') MAPSET('MAPBANK')
+           DATAONLY
+           FREEKB
+           ERASEAUP
+           RESP(RESPCODE)
+           END-EXEC
+           EVALUATE RESPCODE
+           WHEN DFHRESP(NORMAL)
+               CONTINUE
+           WHEN OTHER
+               PERFORM ABNORMAL-EXIT-PARA
+           END-EVALUATE
+           EXIT.
+
+       PROCESS-THE-DATA-PARA.
+      * main logic of the program
+      * this paragraph will call other to maintain readability
+
+           PERFORM GET-THE-DATA
+
+           EVALUATE TRUE
+           WHEN RECEIVED-SUCCESSFULLY
+
+               MOVE USER-BANK-ACCOUNT TO DATAF-BANK-ACCOUNT
+               PERFORM CHECK-DATAF-FOR-ACCOUNT
+
+               EVALUATE TRUE
+               WHEN DATAF-EXIST
+                   EVALUATE TRUE
+                   WHEN DEPOSIT-OPERATION
+                       PERFORM DEPOSIT-PARA
+                   WHEN WITHDRAW-OPERATION
+                       PERFORM WITHDRAW-PARA
+                   WHEN BALANCE-OPERATION
+                       PERFORM BALANCE-INQUIRY-PARA
+                   WHEN HISTORY-OPERATION
+                       PERFORM HISTORY-PARA
+                   WHEN OTHER
+                       PERFORM SEND-INVALID-OPTION-MSG
+                   END-EVALUATE
+               WHEN DATAF-NOT-EXIST
+                   PERFORM SEND-NOTFND-ERROR-MSG
+               WHEN OTHER
+                   PERFORM SEND-ERROR-MSG
+               END-EVALUATE
+
+           WHEN MAPFAIL-ERROR
+               PERFORM MAPFAIL-ERROR-PARA
+           WHEN OTHER-RECEIVE-ERROR
+               PERFORM SEND-ERROR-MSG
+           END-EVALUATE
+           EXIT.
+
+       GET-THE-DATA.
+      * paragraph will get data from screen
+      * and save it to correct variables
+
+           MOVE LOW-VALUES TO MAP1I
+
+           EXEC CICS
+           RECEIVE MAP('MAP1') MAPSET('MAPBANK')
+           INTO(MAP1I)
+           RESP(RESPCODE)
+           END-EXEC
+
+           EVALUATE RESPCODE
+           WHEN DFHRESP(NORMAL)
+               MOVE BNUMI TO USER-BANK-ACCOUNT
+               MOVE OPTI  TO USER-OPERATION
+               MOVE AMTI  TO USER-AMOUNT-TEXT
+               MOVE USER-AMOUNT-TEXT TO USER-AMOUNT
+               MOVE 'Y' TO IF-RECEIVED
+           WHEN DFHRESP(MAPFAIL)
+               MOVE 'M' TO IF-RECEIVED
+           WHEN OTHER
+               MOVE 'N' TO IF-RECEIVED
+           END-EVALUATE
+           EXIT.
+
+       CHECK-DATAF-FOR-ACCOUNT.
+      * paragraph will check if bank account provided by the user
+      * is a real account in dataf file
+
+           EXEC CICS
+           READ FILE('DATAF')
+           INTO(FS-DATAF)
+           RIDFLD(DATAF-BANK-ACCOUNT)
+           RESP(RESPCODE)
+           END-EXEC
+
+           EVALUATE RESPCODE
+           WHEN DFHRESP(NORMAL)
+               MOVE 'Y' TO IF-DATAF-EXIST
+           WHEN DFHRESP(NOTFND)
+               MOVE 'N' TO IF-DATAF-EXIST
+           WHEN OTHER
+               MOVE 'O' TO IF-DATAF-EXIST
+           END-EVALUATE
+           EXIT.
+
+       DEPOSIT-PARA.
+      * PARAGRAPH ADDS USER-AMOUNT TO THE ACCOUNT'S BALF BALANCE,
+      * CREATING THE BALF RECORD IF THIS IS ITS FIRST TRANSACTION.
+      * USER-AMOUNT-TEXT IS CHECKED IS NUMERIC FIRST, SAME AS
+      * MAPCREAP CHECKS PHONE-NUM-FIELD/ID-NUMBER-FIELD, SO A
+      * BLANK OR NON-DIGIT AMTI CAN'T REACH THE ARITHMETIC BELOW
+
+           IF USER-AMOUNT-TEXT IS NOT NUMERIC THEN
+               PERFORM SEND-INVALID-AMOUNT-MSG
+           ELSE
+               MOVE USER-BANK-ACCOUNT TO BALF-BANK-ACCOUNT
+
+               EXEC CICS
+               READ FILE('BALF')
+               INTO(FS-BALF)
+               RIDFLD(BALF-BANK-ACCOUNT)
+               UPDATE
+               RESP(RESPCODE)
+               END-EXEC
+
+               EVALUATE RESPCODE
+               WHEN DFHRESP(NORMAL)
+                   ADD USER-AMOUNT TO BALF-BALANCE
+                   EXEC CICS
+                   REWRITE FILE('BALF')
+                   FROM(FS-BALF)
+                   RESP(RESPCODE)
+                   END-EXEC
+                   IF RESPCODE = DFHRESP(NORMAL) THEN
+                       PERFORM RECORD-TRANF-PARA
+                       PERFORM SEND-DEPOSIT-OK-MSG
+                   ELSE
+                       PERFORM SEND-ERROR-MSG
+                   END-IF
+               WHEN DFHRESP(NOTFND)
+                   MOVE USER-AMOUNT TO BALF-BALANCE
+                   EXEC CICS
+                   WRITE FILE('BALF')
+                   FROM(FS-BALF)
+                   RIDFLD(BALF-BANK-ACCOUNT)
+                   RESP(RESPCODE)
+                   END-EXEC
+                   IF RESPCODE = DFHRESP(NORMAL) THEN
+                       PERFORM RECORD-TRANF-PARA
+                       PERFORM SEND-DEPOSIT-OK-MSG
+                   ELSE
+                       PERFORM SEND-ERROR-MSG
+                   END-IF
+               WHEN OTHER
+                   PERFORM SEND-ERROR-MSG
+               END-EVALUATE
+           END-IF
+           EXIT.
+
+       WITHDRAW-PARA.
+      * PARAGRAPH SUBTRACTS USER-AMOUNT FROM THE ACCOUNT'S BALF
+      * BALANCE, REFUSING THE WITHDRAWAL IF FUNDS ARE INSUFFICIENT.
+      * AN ACCOUNT WITH NO BALF RECORD YET HAS A ZERO BALANCE.
+      * USER-AMOUNT-TEXT IS CHECKED IS NUMERIC FIRST, SAME AS
+      * DEPOSIT-PARA, SO A BLANK OR NON-DIGIT AMTI CAN'T REACH
+      * THE ARITHMETIC BELOW
+
+           IF USER-AMOUNT-TEXT IS NOT NUMERIC THEN
+               PERFORM SEND-INVALID-AMOUNT-MSG
+           ELSE
+               MOVE USER-BANK-ACCOUNT TO BALF-BANK-ACCOUNT
+
+               EXEC CICS
+               READ FILE('BALF')
+               INTO(FS-BALF)
+               RIDFLD(BALF-BANK-ACCOUNT)
+               UPDATE
+               RESP(RESPCODE)
+               END-EXEC
+
+               EVALUATE RESPCODE
+               WHEN DFHRESP(NORMAL)
+                   IF BALF-BALANCE >= USER-AMOUNT THEN
+                       SUBTRACT USER-AMOUNT FROM BALF-BALANCE
+                       EXEC CICS
+                       REWRITE FILE('BALF')
+                       FROM(FS-BALF)
+                       RESP(RESPCODE)
+                       END-EXEC
+                       IF RESPCODE = DFHRESP(NORMAL) THEN
+                           PERFORM RECORD-TRANF-PARA
+                           PERFORM SEND-WITHDRAW-OK-MSG
+                       ELSE
+                           PERFORM SEND-ERROR-MSG
+                       END-IF
+                   ELSE
+                       PERFORM SEND-INSUFFICIENT-FUNDS-MSG
+                   END-IF
+               WHEN DFHRESP(NOTFND)
+                   PERFORM SEND-INSUFFICIENT-FUNDS-MSG
+               WHEN OTHER
+                   PERFORM SEND-ERROR-MSG
+               END-EVALUATE
+           END-IF
+           EXIT.
+
+       BALANCE-INQUIRY-PARA.
+      * PARAGRAPH REPORTS THE ACCOUNT'S CURRENT BALF BALANCE,
+      * ZERO IF THE ACCOUNT HAS NEVER HAD A TRANSACTION
+
+           MOVE USER-BANK-ACCOUNT TO BALF-BANK-ACCOUNT
+
+           EXEC CICS
+           READ FILE('BALF')
+           INTO(FS-BALF)
+           RIDFLD(BALF-BANK-ACCOUNT)
+           RESP(RESPCODE)
+           END-EXEC
+
+           EVALUATE RESPCODE
+           WHEN DFHRESP(NORMAL)
+               MOVE 'Y' TO IF-BALF-EXIST
+           WHEN DFHRESP(NOTFND)
+               MOVE 0 TO BALF-BALANCE
+               MOVE 'N' TO IF-BALF-EXIST
+           WHEN OTHER
+               MOVE 'O' TO IF-BALF-EXIST
+           END-EVALUATE
+
+           EVALUATE TRUE
+           WHEN BALF-EXIST
+               PERFORM SEND-BALANCE-MSG
+           WHEN BALF-NOT-EXIST
+               PERFORM SEND-BALANCE-MSG
+           WHEN OTHER
+               PERFORM SEND-ERROR-MSG
+           END-EVALUATE
+           EXIT.
+
+       HISTORY-PARA.
+      * PARAGRAPH BROWSES TRANF FROM THE OLDEST RECORD FORWARD,
+      * KEEPING THE LAST RECORD SEEN FOR THIS ACCOUNT, SO IT ENDS
+      * UP REPORTING THE MOST RECENT TRANSACTION ON FILE (SAME
+      * FULL-BROWSE TECHNIQUE CHECK-DUPLICATE-ID-PARA IN MAPCREAP
+      * USES TO SCAN DATAF)
+
+           MOVE 'N' TO IF-TRANF-FOUND
+           MOVE LOW-VALUES TO TRANF-TIMESTAMP
+
+           EXEC CICS
+           STARTBR
+           FILE('TRANF')
+           RIDFLD(TRANF-TIMESTAMP)
+           REQID('HIST')
+           RESP(RESPCODE)
+           END-EXEC
+
+           IF RESPCODE = DFHRESP(NORMAL) THEN
+               PERFORM UNTIL RESPCODE NOT = DFHRESP(NORMAL)
+                   EXEC CICS
+                   READNEXT
+                   FILE('TRANF')
+                   INTO(FS-TRANF)
+                   RIDFLD(TRANF-TIMESTAMP)
+                   REQID('HIST')
+                   RESP(RESPCODE)
+                   END-EXEC
+
+                   IF RESPCODE = DFHRESP(NORMAL)
+                       AND TRANF-BANK-ACCOUNT = USER-BANK-ACCOUNT THEN
+                       MOVE 'Y' TO IF-TRANF-FOUND
+                       MOVE TRANF-TYPE TO WS-LAST-TRANF-TYPE
+                       MOVE TRANF-BALANCE-AFTER
+                           TO WS-LAST-TRANF-BALANCE-AFTER
+                   END-IF
+               END-PERFORM
+
+               EXEC CICS
+               ENDBR
+               FILE('TRANF')
+               REQID('HIST')
+               RESP(RESPCODE)
+               END-EXEC
+           END-IF
+
+           IF TRANF-FOUND THEN
+               PERFORM SEND-LAST-TRANSACTION-MSG
+           ELSE
+               MOVE NO-HISTORY-MSG TO MSGO
+               PERFORM SEND-THE-DATA
+           END-IF
+           EXIT.
+
+       RECORD-TRANF-PARA.
+      * PARAGRAPH APPENDS ONE ROW TO TRANF FOR THE JUST-COMPLETED
+      * DEPOSIT/WITHDRAWAL, TIMESTAMPED THE SAME ASKTIME WAY
+      * MAPCREAP TIMESTAMPS DATAF
+
+           EXEC CICS
+           ASKTIME
+           ABSTIME(WS-TIMESTAMP)
+           END-EXEC
+           MOVE WS-TIMESTAMP TO WS-TIMESTAMP-FORMAT
+           MOVE WS-TIMESTAMP-FORMAT TO TRANF-TIMESTAMP
+           MOVE USER-BANK-ACCOUNT TO TRANF-BANK-ACCOUNT
+           MOVE USER-OPERATION TO TRANF-TYPE
+           MOVE USER-AMOUNT TO TRANF-AMOUNT
+           MOVE BALF-BALANCE TO TRANF-BALANCE-AFTER
+
+           EXEC CICS
+           WRITE FILE('TRANF')
+           FROM(FS-TRANF)
+           RIDFLD(TRANF-TIMESTAMP)
+           RESP(RESPCODE)
+           END-EXEC
+           EXIT.
+
+       SEND-DEPOSIT-OK-MSG.
+           MOVE DEPOSIT-OK-MSG TO RL-TEXT
+           MOVE BALF-BALANCE TO RL-AMOUNT
+           MOVE RESULT-LINE TO MSGO
+           PERFORM SEND-THE-DATA
+           EXIT.
+
+       SEND-WITHDRAW-OK-MSG.
+           MOVE WITHDRAW-OK-MSG TO RL-TEXT
+           MOVE BALF-BALANCE TO RL-AMOUNT
+           MOVE RESULT-LINE TO MSGO
+           PERFORM SEND-THE-DATA
+           EXIT.
+
+       SEND-BALANCE-MSG.
+           MOVE BALANCE-IS-MSG TO RL-TEXT
+           MOVE BALF-BALANCE TO RL-AMOUNT
+           MOVE RESULT-LINE TO MSGO
+           PERFORM SEND-THE-DATA
+           EXIT.
+
+       SEND-LAST-TRANSACTION-MSG.
+           IF WS-LAST-TRANF-TYPE = 'D' THEN
+               MOVE DEPOSIT-OK-MSG TO RL-TEXT
+           ELSE
+               MOVE WITHDRAW-OK-MSG TO RL-TEXT
+           END-IF
+           MOVE WS-LAST-TRANF-BALANCE-AFTER TO RL-AMOUNT
+           MOVE RESULT-LINE TO MSGO
+           PERFORM SEND-THE-DATA
+           EXIT.
+
+       SEND-INSUFFICIENT-FUNDS-MSG.
+           MOVE INSUFFICIENT-FUNDS-MSG TO MSGO
+           PERFORM SEND-THE-DATA
+           EXIT.
+
+       SEND-INVALID-OPTION-MSG.
+           MOVE INVALID-OPTION-MSG TO MSGO
+           PERFORM SEND-THE-DATA
+           EXIT.
+
+       SEND-INVALID-AMOUNT-MSG.
+           MOVE INVALID-AMOUNT-MSG TO MSGO
+           PERFORM SEND-THE-DATA
+           EXIT.
+
+       SEND-NOTFND-ERROR-MSG.
+           MOVE NOTFND-ERROR-MSG TO MSGO
+           PERFORM SEND-THE-DATA
+           EXIT.
+
+       SEND-ERROR-MSG.
+           MOVE ERROR-MSG TO MSGO
+           PERFORM SEND-THE-DATA
+           EXIT.
+
+       MAPFAIL-ERROR-PARA.
+           MOVE MAPFAIL-MSG TO MSGO
+           PERFORM SEND-THE-MAP
+           EXIT.
+
+       EXIT-PARA.
+      * paragraph will send control to mapmenup
+           EXEC CICS
+           XCTL PROGRAM('MAPMENUP')
+           END-EXEC
+           GOBACK.
+
+       ABNORMAL-EXIT-PARA.
+      * termination in case of error
+           EXEC CICS
+           SEND TEXT FROM(ERROR-MSG)
+           ERASE
+           END-EXEC
+           EXEC CICS
+           RETURN
+           END-EXEC
+           GOBACK.

@@ -10,8 +10,12 @@
            COPY MAPOPI.                                                 
            COPY DFHAID.          
 
-       01 RESPCODE PIC S9(8) COMP.                                      
-       01 WS-COMMAREA PIC X VALUE 'A'.                                  
+       01 RESPCODE PIC S9(8) COMP.
+       01 WS-COMMAREA PIC X VALUE 'A'.
+      * timestamp on OPIF records, same ASKTIME approach MAPCREAP
+      * uses for DATAF-TIMESTAMP, see SAVE-OPINION-TO-FILE
+       01 WS-TIMESTAMP PIC S9(14) COMP.
+       01 WS-TIMESTAMP-FORMAT PIC X(15).
       
        01 USER-MESSAGES.                                                
            05 INVALID-KEY-MSG PIC X(11) VALUE 'INVALID KEY'.             
@@ -39,10 +43,11 @@
            05 DATAF-BANK-ACCOUNT PIC X(26).                          
            05 FILLER             PIC X(123).                         
       * opif file, file structure 
-       01 FS-OPIF.                                                  
-           05 OPIF-BANK-ACCOUNT      PIC X(26).                      
-           05 OPIF-USER-RATE         PIC X.                          
-           05 OPIF-USER-OPINION      PIC X(79).                      
+       01 FS-OPIF.
+           05 OPIF-BANK-ACCOUNT      PIC X(26).
+           05 OPIF-USER-RATE         PIC X.
+           05 OPIF-USER-OPINION      PIC X(79).
+           05 OPIF-TIMESTAMP         PIC X(15).
        
        01 IF-VALIDATED-CORRECTLY PIC X.      
            88 VALIDATED-CORRECTLY VALUE 'Y'.                             
@@ -201,10 +206,17 @@
                    WHEN SAVED-CORRECTLY                           
       * everything went good             
                       PERFORM SEND-CORRECT-RESPONSE               
-                   WHEN DUPREC-ERROR                              
-      
-      * in the file we have already opinion from that user
-                      PERFORM SEND-DUPREC-ERROR                   
+                   WHEN DUPREC-ERROR
+
+      * THE USER ALREADY HAS AN OPINION ON FILE - LET THEM UPDATE
+      * IT INSTEAD OF JUST REJECTING THE NEW ONE
+                      PERFORM REWRITE-OPINION-TO-FILE
+                      EVALUATE TRUE
+                      WHEN SAVED-CORRECTLY
+                         PERFORM SEND-CORRECT-RESPONSE
+                      WHEN OTHER
+                         PERFORM SEND-ERROR-MSG
+                      END-EVALUATE
                    WHEN OTHER                                     
       * somthing went wrong
 
@@ -277,15 +289,26 @@
 
       * MOVING VARIABLES TO FILE STRUCTURE OF OPIF FILE
 
-           MOVE USER-RATE         TO OPIF-USER-RATE                
-           MOVE USER-BANK-ACCOUNT TO OPIF-BANK-ACCOUNT             
-           MOVE USER-OPINION      TO OPIF-USER-OPINION             
-           INSPECT OPIF-USER-OPINION REPLACING ALL '_' BY ' '      
-           IF OPIF-USER-OPINION = ' ' THEN                         
-               MOVE 'NONE' TO OPIF-USER-OPINION                    
-           ELSE                                                    
-               CONTINUE                                       
-           END-IF                                             
+           MOVE USER-RATE         TO OPIF-USER-RATE
+           MOVE USER-BANK-ACCOUNT TO OPIF-BANK-ACCOUNT
+           MOVE USER-OPINION      TO OPIF-USER-OPINION
+           INSPECT OPIF-USER-OPINION REPLACING ALL '_' BY ' '
+           IF OPIF-USER-OPINION = ' ' THEN
+               MOVE 'NONE' TO OPIF-USER-OPINION
+           ELSE
+               CONTINUE
+           END-IF
+
+      * STAMP THE TIME THE OPINION WAS GIVEN, SAME WAY MAPCREAP
+      * STAMPS DATAF-TIMESTAMP, SO TRENDS CAN BE REPORTED OVER TIME
+
+           EXEC CICS
+           ASKTIME
+           ABSTIME(WS-TIMESTAMP)
+           END-EXEC
+           MOVE WS-TIMESTAMP TO WS-TIMESTAMP-FORMAT
+           MOVE WS-TIMESTAMP-FORMAT TO OPIF-TIMESTAMP
+
       * WRITING TO OPIF FILE
 
             EXEC CICS                                         
@@ -303,10 +326,58 @@
                MOVE 'D' TO IF-SAVED-CORRECTLY                 
             WHEN OTHER                                        
                MOVE 'N' TO IF-SAVED-CORRECTLY                 
-            END-EVALUATE                                      
-            EXIT.                                             
-      
-       SEND-ERROR-MSG.                                        
+            END-EVALUATE
+            EXIT.
+
+       REWRITE-OPINION-TO-FILE.
+      * PARAGRAPH LETS A USER UPDATE AN OPINION THEY ALREADY SENT
+      * IN, CALLED WHEN SAVE-OPINION-TO-FILE HITS DFHRESP(DUPREC)
+      * ON OPIF-BANK-ACCOUNT. READS THE EXISTING OPIF RECORD FOR
+      * UPDATE, OVERWRITES RATE/OPINION WITH THE NEW ONES AND
+      * REWRITES IT. REUSES IF-SAVED-CORRECTLY (Y/N) TO REPORT BACK
+
+           EXEC CICS
+           READ
+           FILE('OPIF')
+           INTO(FS-OPIF)
+           RIDFLD(OPIF-BANK-ACCOUNT)
+           UPDATE
+           RESP(RESPCODE)
+           END-EXEC
+
+           IF RESPCODE = DFHRESP(NORMAL) THEN
+               MOVE USER-RATE    TO OPIF-USER-RATE
+               MOVE USER-OPINION TO OPIF-USER-OPINION
+               INSPECT OPIF-USER-OPINION REPLACING ALL '_' BY ' '
+               IF OPIF-USER-OPINION = SPACES THEN
+                   MOVE 'NONE' TO OPIF-USER-OPINION
+               END-IF
+
+               EXEC CICS
+               ASKTIME
+               ABSTIME(WS-TIMESTAMP)
+               END-EXEC
+               MOVE WS-TIMESTAMP TO WS-TIMESTAMP-FORMAT
+               MOVE WS-TIMESTAMP-FORMAT TO OPIF-TIMESTAMP
+
+               EXEC CICS
+               REWRITE
+               FILE('OPIF')
+               FROM(FS-OPIF)
+               RESP(RESPCODE)
+               END-EXEC
+
+               IF RESPCODE = DFHRESP(NORMAL) THEN
+                   MOVE 'Y' TO IF-SAVED-CORRECTLY
+               ELSE
+                   MOVE 'N' TO IF-SAVED-CORRECTLY
+               END-IF
+           ELSE
+               MOVE 'N' TO IF-SAVED-CORRECTLY
+           END-IF
+           EXIT.
+
+       SEND-ERROR-MSG.
       
            MOVE ERROR-MSG TO MSGO                            
            PERFORM SEND-THE-DATA                             

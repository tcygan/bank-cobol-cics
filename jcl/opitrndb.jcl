@@ -0,0 +1,18 @@
+//OPITRNDB JOB (ACCTG),'OPINION TREND REPORT',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* MONTHLY OPINION SATISFACTION TREND REPORT OFF OPIF.
+//* SYSIN CARRIES ONE CARD PER MONTH TO BUCKET: A 7-BYTE DISPLAY
+//* LABEL FOLLOWED BY TWO 15-BYTE ASKTIME-STYLE TIMESTAMPS
+//* (START, END) IN THE SAME FORMAT MAPOPIP STAMPS ONTO
+//* OPIF-TIMESTAMP.
+//*--------------------------------------------------------------
+//RUN      EXEC PGM=OPITRNDB
+//STEPLIB  DD DSN=BANKPROD.LOADLIB,DISP=SHR
+//OPIF     DD DSN=BANKPROD.OPIF,DISP=SHR
+//SYSIN    DD *
+2026-06000000000000000333333333333333
+2026-07333333333333333666666666666666
+2026-08666666666666666999999999999999
+/*
+//OPITRNDR DD SYSOUT=*
+//*

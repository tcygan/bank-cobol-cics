@@ -0,0 +1,222 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPISUMMB.
+
+      * OPINION MANAGEMENT SUMMARY REPORT
+      *
+      * ONE PASS OVER OPIF TALLYING HOW MANY TIMES EACH RATE 1-5
+      * WAS GIVEN, THE OVERALL AVERAGE RATE, AND EVERY RECORD TIED
+      * AT THE LOWEST RATE FOUND (UP TO WS-LOWEST-ENTRY-MAX OF THEM)
+      * SO MANAGEMENT CAN SEE WHERE THE COMPLAINTS ARE CONCENTRATED,
+      * NOT JUST THE FIRST ONE ENCOUNTERED
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPIF ASSIGN TO OPIF
+               ORGANIZATION INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS OPIF-BANK-ACCOUNT
+               FILE STATUS IS WS-OPIF-STATUS.
+
+           SELECT OPISUMM-RPT ASSIGN TO OPISUMMR
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OPIF.
+       01  FS-OPIF.
+           05  OPIF-BANK-ACCOUNT      PIC X(26).
+           05  OPIF-USER-RATE         PIC X.
+           05  OPIF-USER-OPINION      PIC X(79).
+           05  OPIF-TIMESTAMP         PIC X(15).
+
+       FD  OPISUMM-RPT.
+       01  OPISUMM-RPT-LINE           PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  WS-OPIF-STATUS             PIC XX.
+           88  OPIF-OK                VALUE '00'.
+
+       01  WS-EOF-OPIF                PIC X VALUE 'N'.
+           88  EOF-OPIF               VALUE 'Y'.
+
+       01  WS-USER-RATE-9             PIC 9.
+       01  WS-TOTAL-COUNT             PIC 9(7) VALUE 0.
+       01  WS-RATE-SUM                PIC 9(8) VALUE 0.
+       01  WS-AVERAGE-CALC            PIC 9(5)V99.
+       01  WS-LOWEST-RATE             PIC 9 VALUE 9.
+       01  WS-LOWEST-ENTRY-MAX        PIC 9(3) VALUE 10.
+       01  WS-LOWEST-SEEN             PIC 9(7) VALUE 0.
+       01  WS-LOWEST-COUNT            PIC 9(3) VALUE 0.
+       01  WS-LOWEST-SUB              PIC 9(3) VALUE 0.
+
+       01  WS-LOWEST-ENTRIES.
+           05  WS-LOWEST-ENTRY OCCURS 10 TIMES.
+               10  WS-LOWEST-BANK-ACCOUNT PIC X(26).
+               10  WS-LOWEST-OPINION      PIC X(79).
+
+       01  WS-RATE-TALLY.
+           05  WS-RATE-COUNT OCCURS 5 TIMES PIC 9(7) VALUE 0.
+
+       01  WS-HEADING-1 PIC X(70) VALUE
+           'OPISUMMB - OPINION MANAGEMENT SUMMARY'.
+
+       01  WS-RATE-LINE.
+           05  RL-TEXT                PIC X(10) VALUE 'RATE'.
+           05  RL-RATE                PIC 9.
+           05  FILLER                 PIC X(4) VALUE ' : '.
+           05  RL-COUNT               PIC ZZZZZZ9.
+
+       01  WS-AVERAGE-LINE.
+           05  AL-TEXT                PIC X(26) VALUE
+               'OVERALL AVERAGE RATE: '.
+           05  AL-AVERAGE             PIC Z9.99.
+
+       01  WS-TOTAL-LINE.
+           05  TL-TEXT                PIC X(26) VALUE
+               'TOTAL OPINIONS RECEIVED: '.
+           05  TL-COUNT               PIC ZZZZZZ9.
+
+       01  WS-LOWEST-HEADING          PIC X(36) VALUE
+           'LOWEST-RATED OPINIONS ON FILE:'.
+       01  WS-LOWEST-LINE-1.
+           05  LL-TEXT                PIC X(14) VALUE 'BANK ACCOUNT: '.
+           05  LL-BANK-ACCOUNT        PIC X(26).
+           05  FILLER                 PIC X(8) VALUE ' RATE: '.
+           05  LL-RATE                PIC 9.
+
+       01  WS-LOWEST-LINE-2.
+           05  LL2-TEXT               PIC X(10) VALUE 'OPINION: '.
+           05  LL2-OPINION            PIC X(79).
+
+       01  WS-LOWEST-MORE-LINE.
+           05  LM-COUNT               PIC ZZZZZZ9.
+           05  LM-TEXT                PIC X(40) VALUE
+               ' MORE TIED AT THE LOWEST RATE, NOT SHOWN'.
+
+       01  WS-NO-DATA-LINE            PIC X(20) VALUE
+           '  NO OPINIONS FOUND'.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           PERFORM SCAN-OPIF-PARA
+           PERFORM PRINT-REPORT-PARA
+
+           STOP RUN.
+
+       SCAN-OPIF-PARA.
+      * ONE PASS OVER OPIF TALLYING RATE COUNTS, THE RUNNING SUM
+      * FOR THE AVERAGE, AND THE LOWEST-RATED OPINION SEEN SO FAR
+
+           OPEN INPUT OPIF
+
+           PERFORM UNTIL EOF-OPIF
+               READ OPIF NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF-OPIF
+               END-READ
+
+               IF NOT EOF-OPIF THEN
+                   MOVE OPIF-USER-RATE TO WS-USER-RATE-9
+                   IF WS-USER-RATE-9 > 0 AND WS-USER-RATE-9 < 6 THEN
+                       ADD 1 TO WS-TOTAL-COUNT
+                       ADD WS-USER-RATE-9 TO WS-RATE-SUM
+                       ADD 1 TO WS-RATE-COUNT(WS-USER-RATE-9)
+
+                       IF WS-USER-RATE-9 < WS-LOWEST-RATE THEN
+                           MOVE WS-USER-RATE-9 TO WS-LOWEST-RATE
+                           MOVE 0 TO WS-LOWEST-COUNT
+                           MOVE 0 TO WS-LOWEST-SEEN
+                           PERFORM ADD-LOWEST-ENTRY-PARA
+                       ELSE
+                           IF WS-USER-RATE-9 = WS-LOWEST-RATE THEN
+                               PERFORM ADD-LOWEST-ENTRY-PARA
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           CLOSE OPIF
+           EXIT.
+
+       ADD-LOWEST-ENTRY-PARA.
+      * RECORDS ANOTHER OPINION TIED AT THE CURRENT LOWEST RATE.
+      * WS-LOWEST-SEEN COUNTS ALL OF THEM; THE TABLE ONLY KEEPS
+      * UP TO WS-LOWEST-ENTRY-MAX, SO PRINT-REPORT-PARA CAN SAY
+      * HOW MANY MORE WERE FOUND BUT NOT SHOWN
+
+           ADD 1 TO WS-LOWEST-SEEN
+           IF WS-LOWEST-COUNT < WS-LOWEST-ENTRY-MAX THEN
+               ADD 1 TO WS-LOWEST-COUNT
+               MOVE OPIF-BANK-ACCOUNT
+                   TO WS-LOWEST-BANK-ACCOUNT(WS-LOWEST-COUNT)
+               MOVE OPIF-USER-OPINION
+                   TO WS-LOWEST-OPINION(WS-LOWEST-COUNT)
+           END-IF
+           EXIT.
+
+       PRINT-REPORT-PARA.
+           OPEN OUTPUT OPISUMM-RPT
+
+           MOVE WS-HEADING-1 TO OPISUMM-RPT-LINE
+           WRITE OPISUMM-RPT-LINE
+           MOVE SPACES TO OPISUMM-RPT-LINE
+           WRITE OPISUMM-RPT-LINE
+
+           IF WS-TOTAL-COUNT = 0 THEN
+               MOVE WS-NO-DATA-LINE TO OPISUMM-RPT-LINE
+               WRITE OPISUMM-RPT-LINE
+           ELSE
+               PERFORM VARYING WS-USER-RATE-9 FROM 1 BY 1
+                       UNTIL WS-USER-RATE-9 > 5
+                   MOVE WS-USER-RATE-9 TO RL-RATE
+                   MOVE WS-RATE-COUNT(WS-USER-RATE-9) TO RL-COUNT
+                   MOVE WS-RATE-LINE TO OPISUMM-RPT-LINE
+                   WRITE OPISUMM-RPT-LINE
+               END-PERFORM
+
+               MOVE SPACES TO OPISUMM-RPT-LINE
+               WRITE OPISUMM-RPT-LINE
+
+               MOVE WS-TOTAL-COUNT TO TL-COUNT
+               MOVE WS-TOTAL-LINE TO OPISUMM-RPT-LINE
+               WRITE OPISUMM-RPT-LINE
+
+               COMPUTE WS-AVERAGE-CALC ROUNDED =
+                   WS-RATE-SUM / WS-TOTAL-COUNT
+               MOVE WS-AVERAGE-CALC TO AL-AVERAGE
+               MOVE WS-AVERAGE-LINE TO OPISUMM-RPT-LINE
+               WRITE OPISUMM-RPT-LINE
+
+               MOVE SPACES TO OPISUMM-RPT-LINE
+               WRITE OPISUMM-RPT-LINE
+               MOVE WS-LOWEST-HEADING TO OPISUMM-RPT-LINE
+               WRITE OPISUMM-RPT-LINE
+
+               PERFORM VARYING WS-LOWEST-SUB FROM 1 BY 1
+                       UNTIL WS-LOWEST-SUB > WS-LOWEST-COUNT
+                   MOVE WS-LOWEST-BANK-ACCOUNT(WS-LOWEST-SUB)
+                       TO LL-BANK-ACCOUNT
+                   MOVE WS-LOWEST-RATE TO LL-RATE
+                   MOVE WS-LOWEST-LINE-1 TO OPISUMM-RPT-LINE
+                   WRITE OPISUMM-RPT-LINE
+
+                   MOVE WS-LOWEST-OPINION(WS-LOWEST-SUB)
+                       TO LL2-OPINION
+                   MOVE WS-LOWEST-LINE-2 TO OPISUMM-RPT-LINE
+                   WRITE OPISUMM-RPT-LINE
+               END-PERFORM
+
+               IF WS-LOWEST-SEEN > WS-LOWEST-COUNT THEN
+                   COMPUTE LM-COUNT = WS-LOWEST-SEEN - WS-LOWEST-COUNT
+                   MOVE WS-LOWEST-MORE-LINE TO OPISUMM-RPT-LINE
+                   WRITE OPISUMM-RPT-LINE
+               END-IF
+           END-IF
+
+           CLOSE OPISUMM-RPT
+
+           DISPLAY 'OPISUMMB: SUMMARIZED ' WS-TOTAL-COUNT
+               ' OPIF OPINION(S)'
+           EXIT.

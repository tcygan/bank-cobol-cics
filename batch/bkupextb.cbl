@@ -0,0 +1,524 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BKUPEXTB.
+
+      * NIGHTLY BACKUP/EXTRACT FOR DATAF, PASSF, FREENUM AND OPIF
+      *
+      * THESE FOUR FILES ONLY EVER EXIST AS LIVE CICS FILES, SO A
+      * BAD BATCH RUN OR FILE CORRUPTION HAS NO RECOVERY POINT.
+      * THIS JOB COPIES EACH ONE, SEQUENTIALLY, TO A DATED BACKUP
+      * EXTRACT
+      *
+      * RESTART-FROM-CHECKPOINT: THE UNIT OF RESTART IS ONE WHOLE
+      * SOURCE FILE. AFTER EACH OF THE FOUR FILES IS FULLY COPIED
+      * THIS JOB REWRITES BKCHKPT WITH HOW FAR IT GOT. IF THE JOB
+      * ABENDS PARTWAY THROUGH, RERUNNING IT READS BKCHKPT FIRST
+      * AND SKIPS WHATEVER FILES WERE ALREADY FULLY COPIED INSTEAD
+      * OF STARTING THE WHOLE NIGHT'S COPY OVER. ONCE ALL FOUR ARE
+      * DONE THE CHECKPOINT IS RESET TO 0 SO THE NEXT NIGHT'S RUN
+      * STARTS CLEAN
+
+      * NORMALLY RUN WITH A SYSIN PARM RECORD (SEE PARM-MODE BELOW)
+      * SELECTING ONE SINGLE FILE TO BACK UP THIS STEP, SO THE JCL
+      * CAN SPLIT THE FOUR BACKUPS INTO FOUR SEPARATE, COND-GATED
+      * STEPS (JCL/BKUPEXTB.JCL) - OTHERWISE AN ALREADY-DONE FILE'S
+      * BACKUP DD WOULD STILL GET ALLOCATED (AND ITS GDG GENERATION
+      * BURNED) ON A RESTART EVEN THOUGH THIS PROGRAM SKIPS THE
+      * OPEN FOR IT. NO SYSIN RECORD (OR AN UNRECOGNIZED ONE) FALLS
+      * BACK TO THE ORIGINAL ALL-FOUR-IN-ONE-STEP BEHAVIOR
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-IN ASSIGN TO SYSIN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT DATAF ASSIGN TO DATAF
+               ORGANIZATION INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS DATAF-BANK-NUMBER
+               FILE STATUS IS WS-DATAF-STATUS.
+
+           SELECT DATAF-BKUP ASSIGN TO DATAFBK
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-DATAFBK-STATUS.
+
+           SELECT PASSF ASSIGN TO PASSF
+               ORGANIZATION INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PASSF-BANK-ACCOUNT
+               FILE STATUS IS WS-PASSF-STATUS.
+
+           SELECT PASSF-BKUP ASSIGN TO PASSFBK
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PASSFBK-STATUS.
+
+           SELECT FREENUM ASSIGN TO FREENUM
+               ORGANIZATION INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FREENUM-NUMBER
+               FILE STATUS IS WS-FREENUM-STATUS.
+
+           SELECT FREENUM-BKUP ASSIGN TO FRNUMBK
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FREENUMBK-STATUS.
+
+           SELECT OPIF ASSIGN TO OPIF
+               ORGANIZATION INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS OPIF-BANK-ACCOUNT
+               FILE STATUS IS WS-OPIF-STATUS.
+
+           SELECT OPIF-BKUP ASSIGN TO OPIFBK
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-OPIFBK-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO BKCHKPT
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-IN.
+       01  PARM-IN-REC.
+           05  PARM-MODE              PIC X(7).
+
+       FD  DATAF.
+       01  FS-DATAF.
+           05  DATAF-BANK-NUMBER      PIC X(26).
+           05  DATAF-TIMESTAMP        PIC X(15).
+           05  DATAF-NAME             PIC X(20).
+           05  DATAF-SURNAME          PIC X(20).
+           05  DATAF-ADRESS           PIC X(45).
+           05  DATAF-PHONE-NUM        PIC X(12).
+           05  DATAF-ID-NUM           PIC X(11).
+
+       FD  DATAF-BKUP.
+       01  DATAF-BKUP-LINE            PIC X(149).
+
+       FD  PASSF.
+       01  FS-PASSF.
+           05  PASSF-BANK-ACCOUNT     PIC X(26).
+           05  PASSF-PASSWORD         PIC X(30).
+           05  PASSF-FAIL-COUNT       PIC 9(2).
+           05  PASSF-LOCKED-FLAG      PIC X.
+
+       FD  PASSF-BKUP.
+       01  PASSF-BKUP-LINE            PIC X(59).
+
+       FD  FREENUM.
+       01  FREENUM-NUMBER             PIC X(26).
+
+       FD  FREENUM-BKUP.
+       01  FREENUM-BKUP-LINE          PIC X(26).
+
+       FD  OPIF.
+       01  FS-OPIF.
+           05  OPIF-BANK-ACCOUNT      PIC X(26).
+           05  OPIF-USER-RATE         PIC X.
+           05  OPIF-USER-OPINION      PIC X(79).
+           05  OPIF-TIMESTAMP         PIC X(15).
+
+       FD  OPIF-BKUP.
+       01  OPIF-BKUP-LINE             PIC X(121).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-LINE            PIC 9.
+
+       WORKING-STORAGE SECTION.
+       01  WS-PARM-STATUS             PIC XX.
+           88  PARM-OK                VALUE '00'.
+
+       01  WS-EOF-PARM                PIC X VALUE 'N'.
+           88  EOF-PARM               VALUE 'Y'.
+
+       01  WS-DATAF-STATUS            PIC XX.
+           88  DATAF-OK               VALUE '00'.
+           88  DATAF-EOF              VALUE '10'.
+       01  WS-DATAFBK-STATUS          PIC XX.
+           88  DATAFBK-OK             VALUE '00'.
+
+       01  WS-PASSF-STATUS            PIC XX.
+           88  PASSF-OK               VALUE '00'.
+           88  PASSF-EOF              VALUE '10'.
+       01  WS-PASSFBK-STATUS          PIC XX.
+           88  PASSFBK-OK             VALUE '00'.
+
+       01  WS-FREENUM-STATUS          PIC XX.
+           88  FREENUM-OK             VALUE '00'.
+           88  FREENUM-EOF            VALUE '10'.
+       01  WS-FREENUMBK-STATUS        PIC XX.
+           88  FREENUMBK-OK           VALUE '00'.
+
+       01  WS-OPIF-STATUS             PIC XX.
+           88  OPIF-OK                VALUE '00'.
+           88  OPIF-EOF               VALUE '10'.
+       01  WS-OPIFBK-STATUS           PIC XX.
+           88  OPIFBK-OK              VALUE '00'.
+
+       01  WS-CHKPT-STATUS            PIC XX.
+           88  CHKPT-OK               VALUE '00'.
+
+      * 0 = NOTHING COPIED YET, 1 = DATAF DONE, 2 = DATAF+PASSF
+      * DONE, 3 = +FREENUM DONE, 4 = ALL FOUR DONE
+       01  WS-CHECKPOINT-REACHED      PIC 9 VALUE 0.
+
+       01  WS-EOF-SWITCH              PIC X VALUE 'N'.
+           88  SOURCE-FILE-EOF        VALUE 'Y'.
+
+       01  WS-RECORD-COUNT            PIC 9(7) VALUE 0.
+
+      * SET 'N' BY A BACKUP-*-PARA ON ANY OPEN OUTPUT OR WRITE
+      * FAILURE AGAINST ITS *-BKUP EXTRACT, SO MAIN-PARA KNOWS NOT
+      * TO ADVANCE THE CHECKPOINT PAST A BACKUP THAT DIDN'T ACTUALLY
+      * COMPLETE
+       01  WS-BACKUP-OK               PIC X VALUE 'Y'.
+           88  BACKUP-OK              VALUE 'Y'.
+           88  BACKUP-FAILED          VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           PERFORM READ-CHECKPOINT-PARA
+           PERFORM READ-PARM-PARA
+
+           EVALUATE PARM-MODE
+           WHEN 'CHECK'
+      * REPORTS HOW FAR THE LAST RUN GOT AS THE RETURN CODE, AND
+      * DOES NOTHING ELSE, SO THE JCL CAN COND-GATE THE FOUR
+      * PER-FILE STEPS ON IT WITHOUT ALLOCATING ANY BACKUP DD
+               MOVE WS-CHECKPOINT-REACHED TO RETURN-CODE
+           WHEN 'DATAF'
+               IF WS-CHECKPOINT-REACHED < 1 THEN
+                   PERFORM BACKUP-DATAF-PARA
+                   IF BACKUP-OK THEN
+                       MOVE 1 TO WS-CHECKPOINT-REACHED
+                       PERFORM WRITE-CHECKPOINT-PARA
+                   ELSE
+                       MOVE 16 TO RETURN-CODE
+                   END-IF
+               END-IF
+           WHEN 'PASSF'
+               IF WS-CHECKPOINT-REACHED < 2 THEN
+                   PERFORM BACKUP-PASSF-PARA
+                   IF BACKUP-OK THEN
+                       MOVE 2 TO WS-CHECKPOINT-REACHED
+                       PERFORM WRITE-CHECKPOINT-PARA
+                   ELSE
+                       MOVE 16 TO RETURN-CODE
+                   END-IF
+               END-IF
+           WHEN 'FREENUM'
+               IF WS-CHECKPOINT-REACHED < 3 THEN
+                   PERFORM BACKUP-FREENUM-PARA
+                   IF BACKUP-OK THEN
+                       MOVE 3 TO WS-CHECKPOINT-REACHED
+                       PERFORM WRITE-CHECKPOINT-PARA
+                   ELSE
+                       MOVE 16 TO RETURN-CODE
+                   END-IF
+               END-IF
+           WHEN 'OPIF'
+               IF WS-CHECKPOINT-REACHED < 4 THEN
+                   PERFORM BACKUP-OPIF-PARA
+                   IF BACKUP-OK THEN
+                       MOVE 4 TO WS-CHECKPOINT-REACHED
+                       PERFORM WRITE-CHECKPOINT-PARA
+                   ELSE
+                       MOVE 16 TO RETURN-CODE
+                   END-IF
+               END-IF
+      * OPIF IS THE LAST FILE IN THE CHAIN, SO ONCE IT IS DONE ALL
+      * FOUR ARE SAFELY BACKED UP - RESET THE CHECKPOINT SO
+      * TOMORROW NIGHT'S RUN STARTS FROM SCRATCH. ONLY DO THIS WHEN
+      * THE CHECKPOINT ACTUALLY SHOWS ALL FOUR DONE - IF THE OPIF
+      * BACKUP ABOVE JUST FAILED, THE CHECKPOINT IS STILL BELOW 4
+      * AND MUST NOT BE WIPED OUT, OR A RESTART WOULD LOSE THE
+      * RECORD OF THE OTHER THREE FILES ALREADY BACKED UP
+               IF WS-CHECKPOINT-REACHED = 4 THEN
+                   MOVE 0 TO WS-CHECKPOINT-REACHED
+                   PERFORM WRITE-CHECKPOINT-PARA
+               END-IF
+           WHEN OTHER
+      * NO RECOGNIZED SYSIN PARM RECORD - FALL BACK TO THE ORIGINAL
+      * ALL-FOUR-IN-ONE-STEP BEHAVIOR
+               IF WS-CHECKPOINT-REACHED < 1 THEN
+                   PERFORM BACKUP-DATAF-PARA
+                   IF BACKUP-OK THEN
+                       MOVE 1 TO WS-CHECKPOINT-REACHED
+                       PERFORM WRITE-CHECKPOINT-PARA
+                   ELSE
+                       MOVE 16 TO RETURN-CODE
+                   END-IF
+               END-IF
+
+               IF WS-CHECKPOINT-REACHED < 2 THEN
+                   PERFORM BACKUP-PASSF-PARA
+                   IF BACKUP-OK THEN
+                       MOVE 2 TO WS-CHECKPOINT-REACHED
+                       PERFORM WRITE-CHECKPOINT-PARA
+                   ELSE
+                       MOVE 16 TO RETURN-CODE
+                   END-IF
+               END-IF
+
+               IF WS-CHECKPOINT-REACHED < 3 THEN
+                   PERFORM BACKUP-FREENUM-PARA
+                   IF BACKUP-OK THEN
+                       MOVE 3 TO WS-CHECKPOINT-REACHED
+                       PERFORM WRITE-CHECKPOINT-PARA
+                   ELSE
+                       MOVE 16 TO RETURN-CODE
+                   END-IF
+               END-IF
+
+               IF WS-CHECKPOINT-REACHED < 4 THEN
+                   PERFORM BACKUP-OPIF-PARA
+                   IF BACKUP-OK THEN
+                       MOVE 4 TO WS-CHECKPOINT-REACHED
+                       PERFORM WRITE-CHECKPOINT-PARA
+                   ELSE
+                       MOVE 16 TO RETURN-CODE
+                   END-IF
+               END-IF
+
+      * AS ABOVE - ONLY RESET WHEN THE CHECKPOINT ACTUALLY SHOWS ALL
+      * FOUR DONE, SO A FAILED OPIF BACKUP DOESN'T WIPE OUT THE
+      * RECORD OF THE OTHER THREE FILES ALREADY BACKED UP
+               IF WS-CHECKPOINT-REACHED = 4 THEN
+                   MOVE 0 TO WS-CHECKPOINT-REACHED
+                   PERFORM WRITE-CHECKPOINT-PARA
+               END-IF
+           END-EVALUATE
+
+           DISPLAY 'BKUPEXTB: BACKUP/EXTRACT STEP COMPLETE'
+
+           STOP RUN.
+
+       READ-PARM-PARA.
+      * READS THE SYSIN PARM RECORD SELECTING WHICH FILE THIS STEP
+      * BACKS UP. NO SYSIN DD (OR AN EMPTY ONE) LEAVES PARM-MODE
+      * BLANK, WHICH FALLS INTO THE WHEN OTHER (ALL-FOUR) BRANCH
+      * ABOVE
+
+           MOVE SPACES TO PARM-MODE
+
+           OPEN INPUT PARM-IN
+
+           IF PARM-OK THEN
+               READ PARM-IN
+                   AT END
+                       MOVE SPACES TO PARM-MODE
+               END-READ
+               CLOSE PARM-IN
+           END-IF
+           EXIT.
+
+       READ-CHECKPOINT-PARA.
+      * READS WHAT THIS JOB GOT DONE LAST TIME IT RAN, IF ANYTHING.
+      * NO CHECKPOINT FILE (OR AN EMPTY ONE) MEANS START FROM
+      * SCRATCH
+
+           MOVE 0 TO WS-CHECKPOINT-REACHED
+
+           OPEN INPUT CHECKPOINT-FILE
+
+           IF CHKPT-OK THEN
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 0 TO WS-CHECKPOINT-REACHED
+                   NOT AT END
+                       MOVE CHECKPOINT-LINE TO WS-CHECKPOINT-REACHED
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+      * MARKING ALL-FOUR-DONE AND RESETTING BACK TO 0 ARE TWO
+      * SEPARATE WRITES OF THIS SAME FILE (SEE THE 'OPIF' BRANCH OF
+      * MAIN-PARA) - IF THE JOB IS INTERRUPTED BETWEEN THEM, THE
+      * CHECKPOINT IS LEFT HOLDING 4 FOREVER, WHICH WOULD GATE OUT
+      * ALL FOUR JCL STEPS ON EVERY FUTURE RUN. TREAT A STUCK 4 THE
+      * SAME AS A FRESH 0 SO IT SELF-HEALS ON THE VERY NEXT RUN
+      * INSTEAD OF WEDGING THE JOB SHUT
+           IF WS-CHECKPOINT-REACHED = 4 THEN
+               MOVE 0 TO WS-CHECKPOINT-REACHED
+           END-IF
+           EXIT.
+
+       WRITE-CHECKPOINT-PARA.
+      * (RE)WRITES THE CHECKPOINT FILE WITH HOW FAR THE JOB HAS
+      * GOTTEN SO FAR
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-CHECKPOINT-REACHED TO CHECKPOINT-LINE
+           WRITE CHECKPOINT-LINE
+           CLOSE CHECKPOINT-FILE
+           EXIT.
+
+       BACKUP-DATAF-PARA.
+           MOVE 'N' TO WS-EOF-SWITCH
+           MOVE 0 TO WS-RECORD-COUNT
+           MOVE 'Y' TO WS-BACKUP-OK
+
+           OPEN INPUT DATAF
+           OPEN OUTPUT DATAF-BKUP
+
+           IF NOT DATAFBK-OK THEN
+               DISPLAY 'BKUPEXTB: OPEN OUTPUT DATAFBK FAILED, STATUS '
+                   WS-DATAFBK-STATUS
+               MOVE 'N' TO WS-BACKUP-OK
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF
+
+           PERFORM UNTIL SOURCE-FILE-EOF
+               READ DATAF NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF-SWITCH
+               END-READ
+
+               IF NOT SOURCE-FILE-EOF THEN
+                   MOVE FS-DATAF TO DATAF-BKUP-LINE
+                   WRITE DATAF-BKUP-LINE
+
+                   IF NOT DATAFBK-OK THEN
+                       DISPLAY 'BKUPEXTB: WRITE TO DATAFBK FAILED, '
+                           'STATUS ' WS-DATAFBK-STATUS
+                       MOVE 'N' TO WS-BACKUP-OK
+                       MOVE 'Y' TO WS-EOF-SWITCH
+                   ELSE
+                       ADD 1 TO WS-RECORD-COUNT
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           CLOSE DATAF
+           CLOSE DATAF-BKUP
+
+           DISPLAY 'BKUPEXTB: BACKED UP ' WS-RECORD-COUNT
+               ' DATAF RECORD(S)'
+           EXIT.
+
+       BACKUP-PASSF-PARA.
+           MOVE 'N' TO WS-EOF-SWITCH
+           MOVE 0 TO WS-RECORD-COUNT
+           MOVE 'Y' TO WS-BACKUP-OK
+
+           OPEN INPUT PASSF
+           OPEN OUTPUT PASSF-BKUP
+
+           IF NOT PASSFBK-OK THEN
+               DISPLAY 'BKUPEXTB: OPEN OUTPUT PASSFBK FAILED, STATUS '
+                   WS-PASSFBK-STATUS
+               MOVE 'N' TO WS-BACKUP-OK
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF
+
+           PERFORM UNTIL SOURCE-FILE-EOF
+               READ PASSF NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF-SWITCH
+               END-READ
+
+               IF NOT SOURCE-FILE-EOF THEN
+                   MOVE FS-PASSF TO PASSF-BKUP-LINE
+                   WRITE PASSF-BKUP-LINE
+
+                   IF NOT PASSFBK-OK THEN
+                       DISPLAY 'BKUPEXTB: WRITE TO PASSFBK FAILED, '
+                           'STATUS ' WS-PASSFBK-STATUS
+                       MOVE 'N' TO WS-BACKUP-OK
+                       MOVE 'Y' TO WS-EOF-SWITCH
+                   ELSE
+                       ADD 1 TO WS-RECORD-COUNT
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           CLOSE PASSF
+           CLOSE PASSF-BKUP
+
+           DISPLAY 'BKUPEXTB: BACKED UP ' WS-RECORD-COUNT
+               ' PASSF RECORD(S)'
+           EXIT.
+
+       BACKUP-FREENUM-PARA.
+           MOVE 'N' TO WS-EOF-SWITCH
+           MOVE 0 TO WS-RECORD-COUNT
+           MOVE 'Y' TO WS-BACKUP-OK
+
+           OPEN INPUT FREENUM
+           OPEN OUTPUT FREENUM-BKUP
+
+           IF NOT FREENUMBK-OK THEN
+               DISPLAY 'BKUPEXTB: OPEN OUTPUT FRNUMBK FAILED, STATUS '
+                   WS-FREENUMBK-STATUS
+               MOVE 'N' TO WS-BACKUP-OK
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF
+
+           PERFORM UNTIL SOURCE-FILE-EOF
+               READ FREENUM NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF-SWITCH
+               END-READ
+
+               IF NOT SOURCE-FILE-EOF THEN
+                   MOVE FREENUM-NUMBER TO FREENUM-BKUP-LINE
+                   WRITE FREENUM-BKUP-LINE
+
+                   IF NOT FREENUMBK-OK THEN
+                       DISPLAY 'BKUPEXTB: WRITE TO FRNUMBK FAILED, '
+                           'STATUS ' WS-FREENUMBK-STATUS
+                       MOVE 'N' TO WS-BACKUP-OK
+                       MOVE 'Y' TO WS-EOF-SWITCH
+                   ELSE
+                       ADD 1 TO WS-RECORD-COUNT
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           CLOSE FREENUM
+           CLOSE FREENUM-BKUP
+
+           DISPLAY 'BKUPEXTB: BACKED UP ' WS-RECORD-COUNT
+               ' FREENUM RECORD(S)'
+           EXIT.
+
+       BACKUP-OPIF-PARA.
+           MOVE 'N' TO WS-EOF-SWITCH
+           MOVE 0 TO WS-RECORD-COUNT
+           MOVE 'Y' TO WS-BACKUP-OK
+
+           OPEN INPUT OPIF
+           OPEN OUTPUT OPIF-BKUP
+
+           IF NOT OPIFBK-OK THEN
+               DISPLAY 'BKUPEXTB: OPEN OUTPUT OPIFBK FAILED, STATUS '
+                   WS-OPIFBK-STATUS
+               MOVE 'N' TO WS-BACKUP-OK
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF
+
+           PERFORM UNTIL SOURCE-FILE-EOF
+               READ OPIF NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF-SWITCH
+               END-READ
+
+               IF NOT SOURCE-FILE-EOF THEN
+                   MOVE FS-OPIF TO OPIF-BKUP-LINE
+                   WRITE OPIF-BKUP-LINE
+
+                   IF NOT OPIFBK-OK THEN
+                       DISPLAY 'BKUPEXTB: WRITE TO OPIFBK FAILED, '
+                           'STATUS ' WS-OPIFBK-STATUS
+                       MOVE 'N' TO WS-BACKUP-OK
+                       MOVE 'Y' TO WS-EOF-SWITCH
+                   ELSE
+                       ADD 1 TO WS-RECORD-COUNT
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           CLOSE OPIF
+           CLOSE OPIF-BKUP
+
+           DISPLAY 'BKUPEXTB: BACKED UP ' WS-RECORD-COUNT
+               ' OPIF RECORD(S)'
+           EXIT.

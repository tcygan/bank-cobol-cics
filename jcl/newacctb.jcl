@@ -0,0 +1,16 @@
+//NEWACCTB JOB (ACCTG),'DAILY NEW ACCOUNTS RPT',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* DAILY NEW ACCOUNTS REPORT OFF DATAF.
+//* SYSIN CARRIES TODAY'S BUSINESS DAY WINDOW AS TWO 15-BYTE
+//* ASKTIME-STYLE TIMESTAMPS (START, END) IN THE SAME FORMAT
+//* MAPCREAP STAMPS ONTO DATAF-TIMESTAMP.
+//*--------------------------------------------------------------
+//RUN      EXEC PGM=NEWACCTB
+//STEPLIB  DD DSN=BANKPROD.LOADLIB,DISP=SHR
+//DATAF    DD DSN=BANKPROD.DATAF,DISP=SHR
+//SYSIN    DD *
+000000000000000999999999999999
+/*
+//SORTWK01 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//NEWACCTR DD SYSOUT=*
+//*

@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NEWACCTB.
+
+      * DAILY NEW ACCOUNTS REPORT
+      *
+      * MAPCREAP WRITES A DATAF RECORD EVERY TIME AN ACCOUNT IS
+      * OPENED (SEE SAVE-DATA-TO-DATAF), BUT NOBODY EVER TELLS
+      * BRANCH MANAGEMENT HOW MANY ACCOUNTS WERE OPENED TODAY.
+      * THIS JOB READS DATAF, PICKS OUT THE RECORDS WHOSE
+      * DATAF-TIMESTAMP FALLS INSIDE TODAY'S BUSINESS DAY WINDOW
+      * AND PRINTS THEM SORTED BY TIME OPENED WITH A CLOSING COUNT
+      *
+      * DATAF-TIMESTAMP IS THE RAW ASKTIME ABSTIME VALUE MAPCREAP
+      * STAMPS ON EACH RECORD (RECEIVE-MAP-DATA), NOT A CALENDAR
+      * DATE, SO THE JOB IS GIVEN TODAY'S BUSINESS DAY WINDOW AS
+      * TWO TIMESTAMPS ON SYSIN (START, UP TO BUT NOT INCLUDING
+      * END) THE SAME WAY OPERATIONS ALREADY SUPPLIES BUSINESS
+      * DATE WINDOWS TO OTHER OVERNIGHT JOBS
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATAF ASSIGN TO DATAF
+               ORGANIZATION INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS DATAF-BANK-NUMBER
+               FILE STATUS IS WS-DATAF-STATUS.
+
+           SELECT PARM-IN ASSIGN TO SYSIN
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT NEWACCT-RPT ASSIGN TO NEWACCTR
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT SORT-WORK ASSIGN TO SORTWK01.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATAF.
+       01  FS-DATAF.
+           05  DATAF-BANK-NUMBER      PIC X(26).
+           05  DATAF-TIMESTAMP        PIC X(15).
+           05  DATAF-NAME             PIC X(20).
+           05  DATAF-SURNAME          PIC X(20).
+           05  DATAF-ADRESS           PIC X(45).
+           05  DATAF-PHONE-NUM        PIC X(12).
+           05  DATAF-ID-NUM           PIC X(11).
+
+       FD  PARM-IN.
+       01  PARM-IN-REC.
+           05  PARM-DAY-START         PIC X(15).
+           05  PARM-DAY-END           PIC X(15).
+
+       FD  NEWACCT-RPT.
+       01  NEWACCT-RPT-LINE           PIC X(110).
+
+       SD  SORT-WORK.
+       01  SORT-REC.
+           05  SR-TIMESTAMP           PIC X(15).
+           05  SR-BANK-NUMBER         PIC X(26).
+           05  SR-NAME                PIC X(20).
+           05  SR-SURNAME             PIC X(20).
+           05  SR-ADRESS              PIC X(45).
+           05  SR-PHONE-NUM           PIC X(12).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DATAF-STATUS            PIC XX.
+           88  DATAF-OK               VALUE '00'.
+
+       01  WS-EOF-DATAF               PIC X VALUE 'N'.
+           88  EOF-DATAF              VALUE 'Y'.
+
+       01  WS-EOF-SORT                PIC X VALUE 'N'.
+           88  EOF-SORT               VALUE 'Y'.
+
+       01  WS-DAY-START               PIC X(15).
+       01  WS-DAY-END                 PIC X(15).
+       01  WS-ACCOUNT-COUNT           PIC 9(7) VALUE 0.
+
+       01  WS-HEADING-1 PIC X(70) VALUE
+           'NEWACCTB - DAILY NEW ACCOUNTS REPORT'.
+       01  WS-HEADING-2.
+           05  FILLER                 PIC X(10) VALUE 'BANK NUM'.
+           05  FILLER                 PIC X(22) VALUE SPACES.
+           05  FILLER                 PIC X(10) VALUE 'NAME'.
+           05  FILLER                 PIC X(16) VALUE SPACES.
+           05  FILLER                 PIC X(10) VALUE 'SURNAME'.
+           05  FILLER                 PIC X(16) VALUE SPACES.
+           05  FILLER                 PIC X(10) VALUE 'OPENED AT'.
+
+       01  WS-DETAIL-LINE.
+           05  DL-BANK-NUMBER         PIC X(26).
+           05  FILLER                 PIC X(4) VALUE SPACES.
+           05  DL-NAME                PIC X(20).
+           05  FILLER                 PIC X(4) VALUE SPACES.
+           05  DL-SURNAME             PIC X(20).
+           05  FILLER                 PIC X(4) VALUE SPACES.
+           05  DL-TIMESTAMP           PIC X(15).
+
+       01  WS-COUNT-LINE.
+           05  CL-TEXT                PIC X(26) VALUE
+               'TOTAL ACCOUNTS OPENED: '.
+           05  CL-COUNT               PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           PERFORM READ-PARM-PARA
+
+           SORT SORT-WORK ON ASCENDING KEY SR-TIMESTAMP
+               INPUT PROCEDURE IS SELECT-TODAYS-PARA
+               OUTPUT PROCEDURE IS PRINT-REPORT-PARA
+
+           STOP RUN.
+
+       READ-PARM-PARA.
+           OPEN INPUT PARM-IN
+           READ PARM-IN
+               AT END MOVE LOW-VALUES TO PARM-DAY-START PARM-DAY-END
+           END-READ
+           MOVE PARM-DAY-START TO WS-DAY-START
+           MOVE PARM-DAY-END   TO WS-DAY-END
+           CLOSE PARM-IN
+           EXIT.
+
+       SELECT-TODAYS-PARA.
+           OPEN INPUT DATAF
+
+           PERFORM UNTIL EOF-DATAF
+               READ DATAF NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF-DATAF
+               END-READ
+
+               IF NOT EOF-DATAF THEN
+                   IF DATAF-TIMESTAMP NOT LESS THAN WS-DAY-START AND
+                      DATAF-TIMESTAMP LESS THAN WS-DAY-END THEN
+                       MOVE DATAF-TIMESTAMP   TO SR-TIMESTAMP
+                       MOVE DATAF-BANK-NUMBER TO SR-BANK-NUMBER
+                       MOVE DATAF-NAME        TO SR-NAME
+                       MOVE DATAF-SURNAME     TO SR-SURNAME
+                       MOVE DATAF-ADRESS      TO SR-ADRESS
+                       MOVE DATAF-PHONE-NUM   TO SR-PHONE-NUM
+                       RELEASE SORT-REC
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           CLOSE DATAF
+           EXIT.
+
+       PRINT-REPORT-PARA.
+           OPEN OUTPUT NEWACCT-RPT
+
+           MOVE WS-HEADING-1 TO NEWACCT-RPT-LINE
+           WRITE NEWACCT-RPT-LINE
+           MOVE WS-HEADING-2 TO NEWACCT-RPT-LINE
+           WRITE NEWACCT-RPT-LINE
+           MOVE SPACES TO NEWACCT-RPT-LINE
+           WRITE NEWACCT-RPT-LINE
+
+           PERFORM UNTIL EOF-SORT
+               RETURN SORT-WORK AT END MOVE 'Y' TO WS-EOF-SORT
+               END-RETURN
+
+               IF NOT EOF-SORT THEN
+                   MOVE SR-BANK-NUMBER TO DL-BANK-NUMBER
+                   MOVE SR-NAME        TO DL-NAME
+                   MOVE SR-SURNAME     TO DL-SURNAME
+                   MOVE SR-TIMESTAMP   TO DL-TIMESTAMP
+                   MOVE WS-DETAIL-LINE TO NEWACCT-RPT-LINE
+                   WRITE NEWACCT-RPT-LINE
+                   ADD 1 TO WS-ACCOUNT-COUNT
+               END-IF
+           END-PERFORM
+
+           MOVE SPACES TO NEWACCT-RPT-LINE
+           WRITE NEWACCT-RPT-LINE
+           MOVE WS-ACCOUNT-COUNT TO CL-COUNT
+           MOVE WS-COUNT-LINE TO NEWACCT-RPT-LINE
+           WRITE NEWACCT-RPT-LINE
+
+           CLOSE NEWACCT-RPT
+
+           DISPLAY 'NEWACCTB: ' WS-ACCOUNT-COUNT
+               ' ACCOUNTS OPENED TODAY'
+           EXIT.

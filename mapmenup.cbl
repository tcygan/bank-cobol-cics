@@ -0,0 +1,258 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAPMENUP.
+
+      * this is the front door into the system - every other
+      * transaction's EXIT-PARA (MAPCREAP, MAPLOGP, MAPOPIP,
+      * MAPBANKP) sends control back here on PF3. it lists those
+      * four as numbered options and XCTLs to whichever one the
+      * user picks, so a user does not have to know individual
+      * transaction IDs to find their way around
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+           COPY DFHAID.
+           COPY MAPMENU.
+
+       01 RESPCODE PIC S9(8) COMP.
+       01 WS-COMMAREA PIC X VALUE 'A'.
+
+       01 MESSAGES-TO-USER.
+           05 INVALID-KEY-MSG PIC X(11) VALUE 'INVALID KEY'.
+           05 MAPFAIL-MSG PIC X(31)
+               VALUE 'YOU DID NOT PROVIDE PROPER DATA'.
+           05 ERROR-MSG PIC X(20) VALUE 'SOMETHING WENT WRONG'.
+           05 INVALID-OPTION-MSG PIC X(41)
+               VALUE 'OPTION MUST BE 1, 2, 3, 4 OR 5'.
+           05 MENU-TEXT-MSG PIC X(60) VALUE
+               '1-OPEN ACCT 2-LOG IN 3-OPINION 4-BANKING 5-MY DETAILS'.
+
+       01 USER-OPTION PIC X.
+           88 OPEN-ACCOUNT-OPTION VALUE '1'.
+           88 LOG-IN-OPTION       VALUE '2'.
+           88 LEAVE-OPINION-OPTION VALUE '3'.
+           88 BANKING-OPTION      VALUE '4'.
+           88 MAINTENANCE-OPTION  VALUE '5'.
+
+       01 IF-RECEIVED PIC X.
+           88 RECEIVED-SUCCESSFULLY VALUE 'Y'.
+           88 MAPFAIL-ERROR         VALUE 'M'.
+           88 OTHER-RECEIVE-ERROR   VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           IF EIBCALEN = 0 THEN
+      * this part of code will be executed only
+      * one time at begining of the transaction
+               PERFORM FIRST-TIME-RUN-PARA
+           ELSE
+      * logic below will allow user action to be processed
+
+               EVALUATE EIBAID
+               WHEN DFHENTER
+      * when enter will be pressed
+
+                   PERFORM PROCESS-THE-DATA-PARA
+               WHEN DFHPF1
+
+      * when f1 button will be pressed
+                   PERFORM CLEAR-THE-SCREEN-PARA
+               WHEN OTHER
+      * when non of that will be pressed
+
+                   PERFORM INVALID-KEY-PARA
+               END-EVALUATE
+           END-IF
+      * code below will stop transaction
+
+           EXEC CICS
+           RETURN
+           TRANSID('MENU') COMMAREA(WS-COMMAREA)
+           END-EXEC
+           GOBACK.
+
+       INVALID-KEY-PARA.
+      * this paragraph will send to the user
+      * information that he pressed strange key
+
+           MOVE INVALID-KEY-MSG TO MSGO
+           PERFORM SEND-THE-DATA
+           EXIT.
+
+       CLEAR-THE-SCREEN-PARA.
+      * paragraph will delete all informations from the screen
+
+           MOVE LOW-VALUES TO MAP1O
+           PERFORM SEND-THE-DATA-ER
+           EXIT.
+
+       FIRST-TIME-RUN-PARA.
+      * paragraph is executed only on the start of the transaction
+
+           MOVE LOW-VALUES TO MAP1O
+           MOVE MENU-TEXT-MSG TO MSGO
+           PERFORM SEND-THE-MAP
+           EXIT.
+
+       SEND-THE-MAP.
+      * PARAGRAPH WILL SEND WHOLE MAP TO THE USER
+      * should be executed only once
+      * is called by FIRST-TIME-RUN-PARA
+
+           EXEC CICS
+           SEND MAP('MAP1') MAPSET('MAPMENU')
+           FROM(MAP1O)
+           RESP(RESPCODE)
+           ERASE
+           END-EXEC
+
+           EVALUATE RESPCODE
+           WHEN DFHRESP(NORMAL)
+               CONTINUE
+           WHEN OTHER
+               PERFORM ABNORMAL-EXIT-PARA
+           END-EVALUATE
+           EXIT.
+
+       SEND-THE-DATA.
+      * paragraph send data to the user (not the whole map)
+
+           EXEC CICS
+           SEND MAP('MAP1') MAPSET('MAPMENU')
+           DATAONLY
+           FREEKB
+           RESP(RESPCODE)
+           END-EXEC
+           EVALUATE RESPCODE
+           WHEN DFHRESP(NORMAL)
+               CONTINUE
+           WHEN OTHER
+               PERFORM ABNORMAL-EXIT-PARA
+           END-EVALUATE
+           EXIT.
+
+       SEND-THE-DATA-ER.
+      * PARAGRAPH WILL SEND THE DATA TO THE MAP AND ALSO WILL
+      * CLEAR THE UNPROTECTED FIELDS
+           EXEC CICS
+           SEND MAP('MAP1') MAPSET('MAPMENU')
+           DATAONLY
+           FREEKB
+           ERASEAUP
+           RESP(RESPCODE)
+           END-EXEC
+           EVALUATE RESPCODE
+           WHEN DFHRESP(NORMAL)
+               CONTINUE
+           WHEN OTHER
+               PERFORM ABNORMAL-EXIT-PARA
+           END-EVALUATE
+           EXIT.
+
+       PROCESS-THE-DATA-PARA.
+      * main logic of the program
+      * this paragraph will call other to maintain readability
+
+           PERFORM GET-THE-DATA
+
+           EVALUATE TRUE
+           WHEN RECEIVED-SUCCESSFULLY
+               EVALUATE TRUE
+               WHEN OPEN-ACCOUNT-OPTION
+                   PERFORM GO-TO-MAPCREAP-PARA
+               WHEN LOG-IN-OPTION
+                   PERFORM GO-TO-MAPLOGP-PARA
+               WHEN LEAVE-OPINION-OPTION
+                   PERFORM GO-TO-MAPOPIP-PARA
+               WHEN BANKING-OPTION
+                   PERFORM GO-TO-MAPBANKP-PARA
+               WHEN MAINTENANCE-OPTION
+                   PERFORM GO-TO-MAPMAINP-PARA
+               WHEN OTHER
+                   PERFORM SEND-INVALID-OPTION-MSG
+               END-EVALUATE
+           WHEN MAPFAIL-ERROR
+               PERFORM MAPFAIL-ERROR-PARA
+           WHEN OTHER-RECEIVE-ERROR
+               PERFORM SEND-ERROR-MSG
+           END-EVALUATE
+           EXIT.
+
+       GET-THE-DATA.
+      * paragraph will get data from screen
+      * and save it to correct variables
+
+           MOVE LOW-VALUES TO MAP1I
+
+           EXEC CICS
+           RECEIVE MAP('MAP1') MAPSET('MAPMENU')
+           INTO(MAP1I)
+           RESP(RESPCODE)
+           END-EXEC
+
+           EVALUATE RESPCODE
+           WHEN DFHRESP(NORMAL)
+               MOVE OPTI TO USER-OPTION
+               MOVE 'Y' TO IF-RECEIVED
+           WHEN DFHRESP(MAPFAIL)
+               MOVE 'M' TO IF-RECEIVED
+           WHEN OTHER
+               MOVE 'N' TO IF-RECEIVED
+           END-EVALUATE
+           EXIT.
+
+       GO-TO-MAPCREAP-PARA.
+           EXEC CICS
+           XCTL PROGRAM('MAPCREAP')
+           END-EXEC
+           GOBACK.
+
+       GO-TO-MAPLOGP-PARA.
+           EXEC CICS
+           XCTL PROGRAM('MAPLOGP')
+           END-EXEC
+           GOBACK.
+
+       GO-TO-MAPOPIP-PARA.
+           EXEC CICS
+           XCTL PROGRAM('MAPOPIP')
+           END-EXEC
+           GOBACK.
+
+       GO-TO-MAPBANKP-PARA.
+           EXEC CICS
+           XCTL PROGRAM('MAPBANKP')
+           END-EXEC
+           GOBACK.
+
+       GO-TO-MAPMAINP-PARA.
+           EXEC CICS
+           XCTL PROGRAM('MAPMAINP')
+           END-EXEC
+           GOBACK.
+
+       SEND-INVALID-OPTION-MSG.
+           MOVE INVALID-OPTION-MSG TO MSGO
+           PERFORM SEND-THE-DATA
+           EXIT.
+
+       SEND-ERROR-MSG.
+           MOVE ERROR-MSG TO MSGO
+           PERFORM SEND-THE-DATA
+           EXIT.
+
+       MAPFAIL-ERROR-PARA.
+           MOVE MAPFAIL-MSG TO MSGO
+           PERFORM SEND-THE-MAP
+           EXIT.
+
+       ABNORMAL-EXIT-PARA.
+      * termination in case of error
+           EXEC CICS
+           SEND TEXT FROM(ERROR-MSG)
+           ERASE
+           END-EXEC
+           EXEC CICS
+           RETURN
+           END-EXEC
+           GOBACK.

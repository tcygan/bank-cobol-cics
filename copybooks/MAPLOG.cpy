@@ -0,0 +1,42 @@
+      * SYMBOLIC MAP FOR MAPSET MAPLOG, MAP MAP1
+      * NORMALLY PRODUCED BY THE BMS ASSEMBLER (DFHMSD/DFHMDI/DFHMDF)
+      * CHECKED IN HERE SO THE COPY IN MAPLOGP.CBL CAN BE RESOLVED
+       01  MAP1I.
+           02  FILLER     PIC X(12).
+           02  OPTIONL    PIC S9(4) COMP.
+           02  OPTIONF    PIC X.
+           02  OPTIONA    PIC X.
+           02  OPTIONI    PIC X.
+           02  BNUML      PIC S9(4) COMP.
+           02  BNUMF      PIC X.
+           02  BNUMA      PIC X.
+           02  BNUMI      PIC X(26).
+           02  PASSFL     PIC S9(4) COMP.
+           02  PASSFF     PIC X.
+           02  PASSFA     PIC X.
+           02  PASSFI     PIC X(30).
+           02  NEWPASSL   PIC S9(4) COMP.
+           02  NEWPASSF   PIC X.
+           02  NEWPASSA   PIC X.
+           02  NEWPASSI   PIC X(30).
+           02  MSGL       PIC S9(4) COMP.
+           02  MSGF       PIC X.
+           02  MSGA       PIC X.
+           02  MSGI       PIC X(60).
+       01  MAP1O REDEFINES MAP1I.
+           02  FILLER     PIC X(12).
+           02  FILLER     PIC X(3).
+           02  OPTIONC    PIC X.
+           02  OPTIONO    PIC X.
+           02  FILLER     PIC X(3).
+           02  BNUMC      PIC X.
+           02  BNUMO      PIC X(26).
+           02  FILLER     PIC X(3).
+           02  PASSFC     PIC X.
+           02  PASSFO     PIC X(30).
+           02  FILLER     PIC X(3).
+           02  NEWPASSC   PIC X.
+           02  NEWPASSO   PIC X(30).
+           02  FILLER     PIC X(3).
+           02  MSGC       PIC X.
+           02  MSGO       PIC X(60).

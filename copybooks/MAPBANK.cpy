@@ -0,0 +1,35 @@
+      * SYMBOLIC MAP FOR MAPSET MAPBANK, MAP MAP1
+      * NORMALLY PRODUCED BY THE BMS ASSEMBLER (DFHMSD/DFHMDI/DFHMDF)
+      * CHECKED IN HERE SO THE COPY IN MAPBANKP.CBL CAN BE RESOLVED
+       01  MAP1I.
+           02  FILLER     PIC X(12).
+           02  BNUML      PIC S9(4) COMP.
+           02  BNUMF      PIC X.
+           02  BNUMA      PIC X.
+           02  BNUMI      PIC X(26).
+           02  OPTL       PIC S9(4) COMP.
+           02  OPTF       PIC X.
+           02  OPTA       PIC X.
+           02  OPTI       PIC X.
+           02  AMTL       PIC S9(4) COMP.
+           02  AMTF       PIC X.
+           02  AMTA       PIC X.
+           02  AMTI       PIC X(9).
+           02  MSGL       PIC S9(4) COMP.
+           02  MSGF       PIC X.
+           02  MSGA       PIC X.
+           02  MSGI       PIC X(60).
+       01  MAP1O REDEFINES MAP1I.
+           02  FILLER     PIC X(12).
+           02  FILLER     PIC X(3).
+           02  BNUMC      PIC X.
+           02  BNUMO      PIC X(26).
+           02  FILLER     PIC X(3).
+           02  OPTC       PIC X.
+           02  OPTO       PIC X.
+           02  FILLER     PIC X(3).
+           02  AMTC       PIC X.
+           02  AMTO       PIC X(9).
+           02  FILLER     PIC X(3).
+           02  MSGC       PIC X.
+           02  MSGO       PIC X(60).

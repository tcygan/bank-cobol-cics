@@ -0,0 +1,77 @@
+//BKUPEXTB JOB (ACCTG),'NIGHTLY DATAF/PASSF/FREENUM/OPIF BACKUP',
+//             CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* NIGHTLY BACKUP/EXTRACT OF DATAF, PASSF, FREENUM AND OPIF TO
+//* DATED GENERATION DATA SETS. BKCHKPT CARRIES THE
+//* RESTART-FROM-CHECKPOINT MARKER: RERUNNING THIS JOB AFTER AN
+//* ABEND SKIPS WHICHEVER OF THE FOUR FILES WERE ALREADY FULLY
+//* COPIED LAST TIME INSTEAD OF STARTING THE WHOLE COPY OVER.
+//* BKCHKPT IS DISP=MOD SO THE VERY FIRST RUN, WHEN THE DATASET
+//* DOESN'T EXIST YET, ALLOCATES IT EMPTY INSTEAD OF ABENDING -
+//* AN EMPTY CHECKPOINT FILE IS EXACTLY WHAT READ-CHECKPOINT-PARA
+//* ALREADY TREATS AS "NOTHING DONE YET, START FROM SCRATCH".
+//*
+//* EACH FILE'S BACKUP IS ITS OWN STEP, COND-GATED ON HOW FAR THE
+//* CHKRC STEP REPORTS THE LAST RUN GOT (ITS RETURN CODE). A FILE
+//* ALREADY FULLY COPIED LAST TIME HAS ITS STEP BYPASSED ENTIRELY,
+//* SO THAT FILE'S BACKUP DD ISN'T ALLOCATED AND ITS GDG
+//* GENERATION ISN'T BURNED ON A RESTART.
+//*--------------------------------------------------------------
+//CHKRC    EXEC PGM=BKUPEXTB
+//STEPLIB  DD DSN=BANKPROD.LOADLIB,DISP=SHR
+//BKCHKPT  DD DSN=BANKPROD.BKUPEXTB.CHECKPOINT,
+//             DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=1),
+//             SPACE=(TRK,(1,1))
+//SYSIN    DD *
+CHECK
+/*
+//*
+//BACKDATA EXEC PGM=BKUPEXTB,COND=(1,GE,CHKRC)
+//STEPLIB  DD DSN=BANKPROD.LOADLIB,DISP=SHR
+//DATAF    DD DSN=BANKPROD.DATAF,DISP=SHR
+//DATAFBK  DD DSN=BANKPROD.DATAF.BACKUP.G(+1),
+//             DISP=(NEW,CATLG,DELETE)
+//BKCHKPT  DD DSN=BANKPROD.BKUPEXTB.CHECKPOINT,
+//             DISP=(OLD,KEEP),
+//             DCB=(RECFM=FB,LRECL=1)
+//SYSIN    DD *
+DATAF
+/*
+//*
+//BACKPASS EXEC PGM=BKUPEXTB,COND=(2,GE,CHKRC)
+//STEPLIB  DD DSN=BANKPROD.LOADLIB,DISP=SHR
+//PASSF    DD DSN=BANKPROD.PASSF,DISP=SHR
+//PASSFBK  DD DSN=BANKPROD.PASSF.BACKUP.G(+1),
+//             DISP=(NEW,CATLG,DELETE)
+//BKCHKPT  DD DSN=BANKPROD.BKUPEXTB.CHECKPOINT,
+//             DISP=(OLD,KEEP),
+//             DCB=(RECFM=FB,LRECL=1)
+//SYSIN    DD *
+PASSF
+/*
+//*
+//BACKFREE EXEC PGM=BKUPEXTB,COND=(3,GE,CHKRC)
+//STEPLIB  DD DSN=BANKPROD.LOADLIB,DISP=SHR
+//FREENUM  DD DSN=BANKPROD.FREENUM,DISP=SHR
+//FRNUMBK  DD DSN=BANKPROD.FREENUM.BACKUP.G(+1),
+//             DISP=(NEW,CATLG,DELETE)
+//BKCHKPT  DD DSN=BANKPROD.BKUPEXTB.CHECKPOINT,
+//             DISP=(OLD,KEEP),
+//             DCB=(RECFM=FB,LRECL=1)
+//SYSIN    DD *
+FREENUM
+/*
+//*
+//BACKOPI  EXEC PGM=BKUPEXTB,COND=(4,GE,CHKRC)
+//STEPLIB  DD DSN=BANKPROD.LOADLIB,DISP=SHR
+//OPIF     DD DSN=BANKPROD.OPIF,DISP=SHR
+//OPIFBK   DD DSN=BANKPROD.OPIF.BACKUP.G(+1),
+//             DISP=(NEW,CATLG,DELETE)
+//BKCHKPT  DD DSN=BANKPROD.BKUPEXTB.CHECKPOINT,
+//             DISP=(OLD,KEEP),
+//             DCB=(RECFM=FB,LRECL=1)
+//SYSIN    DD *
+OPIF
+/*
+//*

@@ -0,0 +1,15 @@
+//FRECONCB JOB (ACCTG),'NIGHTLY FREENUM/DATAF RECON',CLASS=A,
+//             MSGCLASS=X
+//*--------------------------------------------------------------
+//* NIGHTLY RECONCILIATION OF FREENUM AGAINST DATAF.
+//* CROSS-MATCHES DATAF-BANK-NUMBER AGAINST FREENUM-NUMBER AND
+//* REMOVES ANY FREENUM ENTRY THAT ALREADY HAS A LIVE DATAF
+//* RECORD (A LEFTOVER FROM A PARTIAL FAILURE IN MAPCREAP'S
+//* GET-THE-DATA-PARA CHAIN). PRODUCES RECONRPT.
+//*--------------------------------------------------------------
+//RECON    EXEC PGM=FRECONCB
+//STEPLIB  DD DSN=BANKPROD.LOADLIB,DISP=SHR
+//FREENUM  DD DSN=BANKPROD.FREENUM,DISP=SHR
+//DATAF    DD DSN=BANKPROD.DATAF,DISP=SHR
+//RECONRPT DD SYSOUT=*
+//*
